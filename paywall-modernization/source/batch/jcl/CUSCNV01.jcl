@@ -0,0 +1,14 @@
+//CUSCNV01 JOB (ACCTNO),'CUST MASTER LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LOADS/REFRESHES THE CUSTOMER MASTER FROM THE UPSTREAM         *
+//* CONVERSION EXTRACT.  CHECKPOINTS EVERY 1000 RECORDS AGAINST   *
+//* RESTCTL SO A RERUN AFTER AN ABEND RESUMES PAST THE LAST       *
+//* KEY LOADED RATHER THAN STARTING OVER.                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSCNV01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CONVIN   DD   DSN=PAYWALL.PROD.CUSTOMER.CONVERT,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//RESTCTL  DD   DSN=PAYWALL.PROD.CUSTOMER.RESTCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
