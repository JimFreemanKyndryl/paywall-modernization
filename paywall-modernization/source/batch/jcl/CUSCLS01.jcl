@@ -0,0 +1,18 @@
+//CUSCLS01 JOB (ACCTNO),'ACCT CLOSURE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FORMAL ACCOUNT CLOSURE WORKFLOW.  APPLIES EACH REQUEST ON     *
+//* CLSREQ TO THE CUSTOMER MASTER (STATUS 'C' OR 'P' ONLY) AND    *
+//* APPENDS ONE ROW TO THE PERMANENT AUDITLOG FOR EVERY STATUS    *
+//* CHANGE MADE.                                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSCLS01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//CLSREQ   DD   DSN=PAYWALL.PROD.CUSTOMER.CLSREQ,
+//             DISP=SHR,
+//             DCB=(RECFM=FB,LRECL=70)
+//AUDITLOG DD   DSN=PAYWALL.PROD.CUSTOMER.AUDITLOG,
+//             DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=70)
+//SYSOUT   DD   SYSOUT=*
