@@ -0,0 +1,18 @@
+//CUSVER01 JOB (ACCTNO),'EMAIL VERIFY CAMP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EMAIL VERIFICATION FOLLOW-UP CAMPAIGN.  EXTRACTS CUSTOMERS    *
+//* WHOSE EMAIL IS STILL UNVERIFIED PAST THE AGE THRESHOLD AND    *
+//* EITHER WRITES A REMINDER ROW TO VEROUT OR, ONCE THE MAXIMUM   *
+//* NUMBER OF REMINDERS HAS BEEN SENT, ESCALATES THE ACCOUNT TO   *
+//* CUST-SUSPENDED.                                                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSVER01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//VEROUT   DD   DSN=PAYWALL.PROD.CUSTOMER.VEROUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=66),
+//             SPACE=(TRK,(10,10)),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
