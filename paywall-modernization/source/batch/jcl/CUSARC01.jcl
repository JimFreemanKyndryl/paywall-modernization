@@ -0,0 +1,17 @@
+//CUSARC01 JOB (ACCTNO),'DORMANT ARCHIVE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY DORMANT ACCOUNT ARCHIVAL - MOVES ANY ACTIVE CUSTOMER  *
+//* PAST THE LAST-LOGIN RETENTION POLICY TO A NEW GENERATION OF   *
+//* THE CUSTARCH GDG AND LEAVES A TOMBSTONE ON THE MASTER.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSARC01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//CUSTARCH DD   DSN=PAYWALL.PROD.CUSTOMER.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=672),
+//             SPACE=(CYL,(10,5)),
+//             UNIT=SYSDA
+//ARCRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
