@@ -0,0 +1,18 @@
+//CUSEML01 JOB (ACCTNO),'EMAIL LOOKUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DIRECT CUSTOMER LOOKUP BY EMAIL ADDRESS, USED BY PASSWORD     *
+//* RESET, DUPLICATE-SIGNUP CHECKING, AND SUPPORT REQUESTS.       *
+//* CUSTMSTR IS OPENED THROUGH THE BYEMAIL PATH SO THE ALTERNATE  *
+//* INDEX ON CUST-EMAIL IS AVAILABLE FOR THE KEYED READ.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSEML01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER.BYEMAIL,DISP=SHR
+//EMLREQ   DD   DSN=PAYWALL.PROD.CUSTOMER.EMAILREQ,DISP=SHR
+//EMLRSLT  DD   DSN=PAYWALL.PROD.CUSTOMER.EMAILRSLT,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=63),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
