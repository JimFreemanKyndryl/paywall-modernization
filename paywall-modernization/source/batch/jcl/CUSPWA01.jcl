@@ -0,0 +1,17 @@
+//CUSPWA01 JOB (ACCTNO),'PASSWORD AGE RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PASSWORD-AGE REPORT, OLDEST CUST-PASSWORD-CHANGED-DATE FIRST. *
+//* PARM='F' FORCES CUST-FORCED-RESET-FLAG ON FOR EVERY ACCOUNT   *
+//* PAST THE PASSWORD-AGE POLICY INSTEAD OF JUST REPORTING THEM.  *
+//* OMIT PARM FOR A REPORT-ONLY RUN.                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSPWA01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//SYSSORT01 DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK03 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PWARPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
