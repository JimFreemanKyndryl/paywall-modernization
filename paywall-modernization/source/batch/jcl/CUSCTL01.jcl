@@ -0,0 +1,24 @@
+//CUSCTL01 JOB (ACCTNO),'CUST CTL TOTALS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MASTER FILE CONTROL-TOTAL RECONCILIATION.  RUN AFTER EVERY    *
+//* NIGHTLY LOAD.  COMPARES TODAY'S PER-STATUS RECORD COUNT AND   *
+//* HASH TOTAL AGAINST THE PRIOR RUN'S BASELINE AND REPORTS ANY   *
+//* BREAK, THEN WRITES TODAY'S TOTALS FORWARD AS THE NEXT         *
+//* BASELINE.                                                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSCTL01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//CTLPRIOR DD   DSN=PAYWALL.PROD.CUSTOMER.CTLTOTAL,DISP=SHR
+//CTLCURR  DD   DSN=PAYWALL.PROD.CUSTOMER.CTLTOTAL.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=21),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//CTLRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* A FOLLOW-ON STEP (NOT SHOWN) RENAMES CTLTOTAL.NEW OVER        *
+//* CTLTOTAL SO TOMORROW'S RUN PICKS IT UP AS CTLPRIOR.           *
+//*--------------------------------------------------------------*
