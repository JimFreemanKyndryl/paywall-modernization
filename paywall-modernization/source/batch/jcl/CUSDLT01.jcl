@@ -0,0 +1,28 @@
+//CUSDLT01 JOB (ACCTNO),'CUST STATUS DELTA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY CUSTOMER STATUS DELTA EXTRACT FOR THE CRM/MARKETING     *
+//* FEED.  COMPARES TODAY'S MASTER EXTRACT TO YESTERDAY'S         *
+//* SNAPSHOT AND WRITES ONLY THE CUST-IDs THAT ARE NEW, CHANGED,  *
+//* OR REMOVED.  ROLLS TODAY'S EXTRACT FORWARD AS THE SNAPSHOT    *
+//* FOR TOMORROW'S RUN.                                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSDLT01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//TODAYEXT DD   DSN=PAYWALL.PROD.CUSTOMER.EXTRACT.TODAY,DISP=SHR
+//YESTSNAP DD   DSN=PAYWALL.PROD.CUSTOMER.SNAPSHOT,DISP=SHR
+//DELTAOUT DD   DSN=PAYWALL.PROD.CUSTOMER.CRMDELTA,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=99),
+//             SPACE=(TRK,(10,10)),
+//             UNIT=SYSDA
+//NEWSNAP  DD   DSN=PAYWALL.PROD.CUSTOMER.SNAPSHOT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=672),
+//             SPACE=(CYL,(10,5)),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* A FOLLOW-ON STEP (NOT SHOWN) RENAMES SNAPSHOT.NEW OVER        *
+//* SNAPSHOT SO TOMORROW'S RUN PICKS IT UP AS YESTSNAP.           *
+//*--------------------------------------------------------------*
