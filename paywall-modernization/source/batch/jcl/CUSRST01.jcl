@@ -0,0 +1,13 @@
+//CUSRST01 JOB (ACCTNO),'DORMANT RESTORE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ON-DEMAND DORMANT ACCOUNT RESTORE - RUN WITH RSTREQ HOLDING   *
+//* THE CUST-ID(S) TO BRING BACK AND CUSTARCH POINTING AT THE     *
+//* GDG GENERATION RECORDED IN CUST-ARCHIVE-GENERATION.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSRST01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//CUSTARCH DD   DSN=PAYWALL.PROD.CUSTOMER.ARCHIVE(0),DISP=SHR
+//RSTREQ   DD   DSN=PAYWALL.PROD.RESTORE.REQUEST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
