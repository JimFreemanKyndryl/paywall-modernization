@@ -0,0 +1,67 @@
+//CUSMDEF1 JOB (ACCTNO),'DEFINE CUST AIX',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINES THE CUSTOMER MASTER AS A VSAM KSDS AND BUILDS THE     *
+//* CUST-EMAIL ALTERNATE INDEX AND PATH SO LOOKUP PROGRAMS SUCH   *
+//* AS CUSEML01 CAN READ THE MASTER DIRECTLY BY EMAIL INSTEAD OF  *
+//* SCANNING THE WHOLE FILE.  ALSO DEFINES THE RESTCTL CLUSTER    *
+//* USED BY CUSCNV01'S CHECKPOINT/RESTART LOGIC.  RUN ONCE TO     *
+//* ESTABLISH THE CLUSTERS, THEN AFTER ANY LOAD/REORG THAT        *
+//* REPLACES THE BASE CLUSTER.                                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER)          -
+        INDEXED                                     -
+        KEYS(10 0)                                  -
+        RECORDSIZE(672 672)                         -
+        FREESPACE(10 10)                            -
+        VOLUMES(SYSDA1) )                            -
+      DATA                                          -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER.DATA)     -
+        CYLINDERS(50 25) )                           -
+      INDEX                                         -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER.INDEX) )
+
+  DEFINE AIX -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER.EMAILAIX) -
+        RELATE(PAYWALL.PROD.CUSTOMER.MASTER)        -
+        INDEXED                                     -
+        NONUNIQUEKEY                                -
+        KEYS(50 10)                                 -
+        RECORDSIZE(60 60)                           -
+        UPGRADE                                     -
+        VOLUMES(SYSDA1) )                            -
+      DATA                                          -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER.EMAILAIX.DATA) -
+        CYLINDERS(10 5) )                            -
+      INDEX                                         -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER.EMAILAIX.INDEX) )
+
+  DEFINE PATH -
+      ( NAME(PAYWALL.PROD.CUSTOMER.MASTER.BYEMAIL)  -
+        PATHENTRY(PAYWALL.PROD.CUSTOMER.MASTER.EMAILAIX) -
+        UPDATE )
+
+  DEFINE CLUSTER -
+      ( NAME(PAYWALL.PROD.CUSTOMER.RESTCTL)         -
+        INDEXED                                     -
+        KEYS(8 0)                                   -
+        RECORDSIZE(68 68)                           -
+        FREESPACE(10 10)                            -
+        VOLUMES(SYSDA1) )                            -
+      DATA                                          -
+      ( NAME(PAYWALL.PROD.CUSTOMER.RESTCTL.DATA)    -
+        CYLINDERS(1 1) )                             -
+      INDEX                                         -
+      ( NAME(PAYWALL.PROD.CUSTOMER.RESTCTL.INDEX) )
+/*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INFILE   DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//OUTFILE  DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER.EMAILAIX,DISP=SHR
+//SYSIN    DD   *
+  BLDINDEX INFILE(INFILE) OUTFILE(OUTFILE)
+/*
