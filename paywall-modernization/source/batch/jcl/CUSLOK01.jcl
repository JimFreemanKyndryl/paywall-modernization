@@ -0,0 +1,16 @@
+//CUSLOK01 JOB (ACCTNO),'FAILED LOGIN SWEEP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY FAILED-LOGIN LOCKOUT SWEEP.  PARM='S' (THE DEFAULT)   *
+//* SUSPENDS ANY ACCOUNT OVER THE FAILED-LOGIN THRESHOLD.         *
+//* PARM='R' RUNS THE ON-DEMAND MODE THAT RESETS CUST-FAILED-     *
+//* LOGINS FOR THE CUST-IDs LISTED ON LOKRESET, ONCE SUPPORT HAS  *
+//* CLEARED THE LOCKOUT.  RUN WITH PARM='R' ONLY WHEN LOKRESET    *
+//* HAS BEEN POPULATED.                                           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSLOK01,PARM='S'
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//LOKRESET DD   DSN=PAYWALL.PROD.CUSTOMER.LOKRESET,DISP=SHR
+//LOKRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
