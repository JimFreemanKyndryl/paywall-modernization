@@ -0,0 +1,14 @@
+//CUSENT01 JOB (ACCTNO),'ENTITLEMENT RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY SUBSCRIPTION/ENTITLEMENT RECONCILIATION.  MATCHES     *
+//* THE ENTITLEMENT FILE AGAINST THE CUSTOMER MASTER AND REPORTS  *
+//* ORPHANED ENTITLEMENTS AND ACTIVE CUSTOMERS MISSING AN         *
+//* ENTITLEMENT ROW.                                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSENT01
+//STEPLIB  DD   DSN=PAYWALL.PROD.LOADLIB,DISP=SHR
+//CUSTMSTR DD   DSN=PAYWALL.PROD.CUSTOMER.MASTER,DISP=SHR
+//CUSTENT  DD   DSN=PAYWALL.PROD.CUSTOMER.ENTITLEMENT,DISP=SHR
+//ENTRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
