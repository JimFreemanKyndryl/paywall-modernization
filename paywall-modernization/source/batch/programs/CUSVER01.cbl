@@ -0,0 +1,257 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSVER01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - EMAIL VERIFICATION          *
+      *                  FOLLOW-UP CAMPAIGN EXTRACT                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSVER01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   EXTRACTS CUSTOMERS WHOSE EMAIL IS STILL UNVERIFIED AND WHOSE *
+      *   ACCOUNT AGE HAS PASSED THE CONFIGURABLE FOLLOW-UP THRESHOLD, *
+      *   INCREMENTS CUST-VERIFICATION-ATTEMPTS AND WRITES A REMINDER  *
+      *   RECORD FOR THE OUTBOUND NOTIFICATION SERVICE.  ONCE A        *
+      *   CUSTOMER HAS RECEIVED THE MAXIMUM NUMBER OF REMINDERS THE    *
+      *   ACCOUNT IS ESCALATED TO CUST-SUSPENDED INSTEAD.              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT VERIFICATION-OUTBOUND-FILE
+               ASSIGN TO VEROUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VEROUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+      * VERIFICATION-OUTBOUND-FILE - ONE ROW PER REMINDER, PICKED UP
+      * BY THE NOTIFICATION SERVICE TO SEND THE ACTUAL EMAIL.
+       FD  VERIFICATION-OUTBOUND-FILE
+           RECORDING MODE IS F.
+       01  VEROUT-RECORD.
+           05  VEROUT-CUST-ID          PIC 9(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  VEROUT-EMAIL            PIC X(50).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  VEROUT-ATTEMPT-NUMBER   PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-VEROUT-STATUS            PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      * CAMPAIGN POLICY CONSTANTS - AGE THRESHOLD AND MAXIMUM REMINDER *
+      * ATTEMPTS BEFORE ESCALATING TO SUSPENSION.                      *
+      ******************************************************************
+       77  WS-CAMPAIGN-AGE-DAYS        PIC 9(06) VALUE 7.
+       77  WS-MAX-VERIFICATION-ATTEMPTS PIC S9(4) COMP VALUE 5.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTMSTR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTMSTR-EOF     VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-MST-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-REMINDER-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-ESCALATED-CNT        PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-DATE-WORK-AREA.
+           05  WS-TODAY-YYYYMMDD       PIC 9(08).
+           05  WS-TODAY-TIMESTAMP      PIC X(26).
+           05  WS-CREATED-YYYYMMDD     PIC 9(08).
+           05  WS-SENT-YYYYMMDD        PIC 9(08).
+           05  WS-TODAY-INTEGER        PIC S9(09) COMP.
+           05  WS-CREATED-INTEGER      PIC S9(09) COMP.
+           05  WS-SENT-INTEGER         PIC S9(09) COMP.
+           05  WS-ACCOUNT-AGE-DAYS     PIC S9(09) COMP.
+           05  WS-DAYS-SINCE-SENT      PIC S9(09) COMP.
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-CUSTOMERS
+                   THRU 2000-PROCESS-CUSTOMERS-EXIT
+                   UNTIL WS-CUSTMSTR-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES                                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+               TO WS-TODAY-INTEGER.
+           STRING WS-TODAY-YYYYMMDD(1:4) '-' WS-TODAY-YYYYMMDD(5:2) '-'
+                  WS-TODAY-YYYYMMDD(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO WS-TODAY-TIMESTAMP.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSVER01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT VERIFICATION-OUTBOUND-FILE.
+           IF WS-VEROUT-STATUS NOT = '00'
+               DISPLAY 'CUSVER01 - VEROUT OPEN FAILED STATUS='
+                   WS-VEROUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CUSTOMERS - EVALUATE ONE CUSTOMER AND, IF DUE,    *
+      * SEND A REMINDER OR ESCALATE TO SUSPENSION.                     *
+      ******************************************************************
+       2000-PROCESS-CUSTOMERS.
+           IF CUST-EMAIL-NOT-VERIFIED
+               STRING CUST-CREATED-DATE(1:4) CUST-CREATED-DATE(6:2)
+                      CUST-CREATED-DATE(9:2)
+                      DELIMITED BY SIZE INTO WS-CREATED-YYYYMMDD
+               MOVE FUNCTION INTEGER-OF-DATE(WS-CREATED-YYYYMMDD)
+                   TO WS-CREATED-INTEGER
+               COMPUTE WS-ACCOUNT-AGE-DAYS =
+                   WS-TODAY-INTEGER - WS-CREATED-INTEGER
+
+               IF WS-ACCOUNT-AGE-DAYS >= WS-CAMPAIGN-AGE-DAYS
+                   PERFORM 2150-COMPUTE-DAYS-SINCE-SENT
+                       THRU 2150-COMPUTE-DAYS-SINCE-SENT-EXIT
+                   IF WS-DAYS-SINCE-SENT >= WS-CAMPAIGN-AGE-DAYS
+                       PERFORM 2200-SEND-OR-ESCALATE
+                           THRU 2200-SEND-OR-ESCALATE-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+
+       2000-PROCESS-CUSTOMERS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTMSTR-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-CUSTOMER-EXIT
+           END-READ.
+
+           ADD 1 TO WS-MST-READ-CNT.
+
+       2100-READ-NEXT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2150-COMPUTE-DAYS-SINCE-SENT - A CUSTOMER IS ONLY DUE FOR      *
+      * ANOTHER REMINDER ONCE AT LEAST WS-CAMPAIGN-AGE-DAYS HAVE PASSED*
+      * SINCE THE LAST ONE WENT OUT.  A CUSTOMER WHO HAS NEVER RECEIVED*
+      * A REMINDER (SENT-DATE STILL SPACES) IS ALWAYS DUE.             *
+      ******************************************************************
+       2150-COMPUTE-DAYS-SINCE-SENT.
+           IF CUST-VERIFICATION-SENT-DATE = SPACES
+               MOVE WS-CAMPAIGN-AGE-DAYS TO WS-DAYS-SINCE-SENT
+               GO TO 2150-COMPUTE-DAYS-SINCE-SENT-EXIT
+           END-IF.
+
+           STRING CUST-VERIFICATION-SENT-DATE(1:4)
+                  CUST-VERIFICATION-SENT-DATE(6:2)
+                  CUST-VERIFICATION-SENT-DATE(9:2)
+                  DELIMITED BY SIZE INTO WS-SENT-YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-SENT-YYYYMMDD)
+               TO WS-SENT-INTEGER.
+           COMPUTE WS-DAYS-SINCE-SENT =
+               WS-TODAY-INTEGER - WS-SENT-INTEGER.
+
+       2150-COMPUTE-DAYS-SINCE-SENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-SEND-OR-ESCALATE - IF ATTEMPTS ARE AT THE CAP, SUSPEND    *
+      * THE ACCOUNT INSTEAD OF SENDING ANOTHER REMINDER.               *
+      ******************************************************************
+       2200-SEND-OR-ESCALATE.
+           IF CUST-VERIFICATION-ATTEMPTS >= WS-MAX-VERIFICATION-ATTEMPTS
+               MOVE 'S' TO CUST-STATUS
+               REWRITE CUSTOMER-RECORD
+               ADD 1 TO WS-ESCALATED-CNT
+           ELSE
+               ADD 1 TO CUST-VERIFICATION-ATTEMPTS
+               MOVE WS-TODAY-TIMESTAMP TO CUST-VERIFICATION-SENT-DATE
+               REWRITE CUSTOMER-RECORD
+
+               MOVE CUST-ID TO VEROUT-CUST-ID
+               MOVE CUST-EMAIL TO VEROUT-EMAIL
+               MOVE CUST-VERIFICATION-ATTEMPTS TO VEROUT-ATTEMPT-NUMBER
+               WRITE VEROUT-RECORD
+               ADD 1 TO WS-REMINDER-CNT
+           END-IF.
+
+       2200-SEND-OR-ESCALATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, REPORT COUNTS, SET RETURN CODE   *
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CUSVER01 - CUSTOMERS READ    ' WS-MST-READ-CNT.
+           DISPLAY 'CUSVER01 - REMINDERS SENT     ' WS-REMINDER-CNT.
+           DISPLAY 'CUSVER01 - ESCALATED-SUSPEND  ' WS-ESCALATED-CNT.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 VERIFICATION-OUTBOUND-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
