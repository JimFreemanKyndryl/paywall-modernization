@@ -0,0 +1,376 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSCTL01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - MASTER FILE CONTROL TOTAL   *
+      *                  RECONCILIATION                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSCTL01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   RUNS AFTER ANY JOB THAT TOUCHES THE CUSTOMER MASTER.         *
+      *   COMPUTES RECORD COUNTS AND CUST-ID HASH TOTALS BROKEN OUT BY *
+      *   CUST-STATUS, COMPARES THEM TO THE PRIOR RUN'S CONTROL        *
+      *   TOTALS, WRITES A BREAK REPORT FOR ANY STATUS OUTSIDE         *
+      *   TOLERANCE, AND SETS A HARD RETURN CODE WHEN A BREAK OCCURS   *
+      *   SO THE JOB STREAM CAN HOLD BEFORE THE BUSINESS DAY STARTS.   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT PRIOR-TOTALS-FILE
+               ASSIGN TO CTLPRIOR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLPRIOR-STATUS.
+
+           SELECT CURRENT-TOTALS-FILE
+               ASSIGN TO CTLCURR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLCURR-STATUS.
+
+           SELECT BREAK-REPORT
+               ASSIGN TO CTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+       FD  PRIOR-TOTALS-FILE
+           RECORDING MODE IS F.
+       COPY CONTROL-TOTALS-RECORD REPLACING
+           ==CONTROL-TOTALS-RECORD== BY ==PRIOR-TOTALS-RECORD==.
+
+       FD  CURRENT-TOTALS-FILE
+           RECORDING MODE IS F.
+       COPY CONTROL-TOTALS-RECORD REPLACING
+           ==CONTROL-TOTALS-RECORD== BY ==CURRENT-TOTALS-RECORD==.
+
+       FD  BREAK-REPORT
+           RECORDING MODE IS F.
+       01  BREAK-REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CTLPRIOR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CTLCURR-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-CTLRPT-STATUS            PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      * VARIANCE TOLERANCE - MAXIMUM PERCENT CHANGE IN RECORD COUNT    *
+      * FOR ONE STATUS BEFORE IT IS TREATED AS A BREAK.                *
+      ******************************************************************
+       77  WS-VARIANCE-TOLERANCE-PCT   PIC 9(03) VALUE 5.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTMSTR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTMSTR-EOF     VALUE 'Y'.
+           05  WS-CTLPRIOR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CTLPRIOR-EOF     VALUE 'Y'.
+           05  WS-BREAK-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-BREAK-FOUND      VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+           05  WS-UNRECOGNIZED-STATUS-SW PIC X(01) VALUE 'N'.
+               88  WS-UNRECOGNIZED-STATUS VALUE 'Y'.
+
+      ******************************************************************
+      * ONE ENTRY PER CUST-STATUS 88-LEVEL VALUE IN CUSTOMER-RECORD -  *
+      * ACTIVE, INACTIVE, SUSPENDED, ARCHIVED, CLOSED, PENDING         *
+      * DELETION.  KEEP THIS TABLE IN STEP WITH CUSTOMER-RECORD.CPY.   *
+      ******************************************************************
+       01  WS-STATUS-TABLE.
+           05  WS-STATUS-ENTRY OCCURS 6 TIMES INDEXED BY WS-STAT-IDX.
+               10  WS-STATUS-CODE      PIC X(01).
+               10  WS-CURR-COUNT       PIC 9(09) COMP.
+               10  WS-CURR-HASH        PIC 9(15) COMP.
+               10  WS-PRIOR-COUNT      PIC 9(09) COMP.
+               10  WS-PRIOR-HASH       PIC 9(15) COMP.
+
+       01  WS-VARIANCE-WORK-AREA.
+           05  WS-COUNT-DIFF           PIC S9(09) COMP.
+           05  WS-VARIANCE-PCT         PIC S9(05)V9(02) COMP-3.
+
+       01  WS-TODAY-YYYYMMDD           PIC 9(08).
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSCTL01 - MASTER FILE CONTRO'.
+           05  FILLER                  PIC X(10) VALUE 'L TOTALS  '.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RH-DATE              PIC 9(08).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-STATUS            PIC X(01).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-CURR-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-PRIOR-COUNT       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-VARIANCE-PCT      PIC ZZ9,99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-BREAK-FLAG        PIC X(10).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-ACCUMULATE-CURRENT-TOTALS
+                   THRU 2000-ACCUMULATE-CURRENT-TOTALS-EXIT
+                   UNTIL WS-CUSTMSTR-EOF
+
+               PERFORM 3000-LOAD-PRIOR-TOTALS
+                   THRU 3000-LOAD-PRIOR-TOTALS-EXIT
+                   UNTIL WS-CTLPRIOR-EOF
+
+               PERFORM 4000-COMPARE-AND-REPORT
+                   THRU 4000-COMPARE-AND-REPORT-EXIT
+                   VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > 6
+
+               PERFORM 5000-WRITE-CURRENT-TOTALS
+                   THRU 5000-WRITE-CURRENT-TOTALS-EXIT
+                   VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > 6
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, SEED THE STATUS TABLE            *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD TO WS-RH-DATE.
+
+           MOVE 'A' TO WS-STATUS-CODE(1).
+           MOVE 'I' TO WS-STATUS-CODE(2).
+           MOVE 'S' TO WS-STATUS-CODE(3).
+           MOVE 'D' TO WS-STATUS-CODE(4).
+           MOVE 'C' TO WS-STATUS-CODE(5).
+           MOVE 'P' TO WS-STATUS-CODE(6).
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSCTL01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+      * PRIOR-TOTALS-FILE MAY LEGITIMATELY NOT EXIST YET (FIRST RUN,
+      * NO BASELINE ESTABLISHED) - A FAILED OPEN HERE IS NOT FATAL.
+      * THE CHECK BELOW, AFTER 1000-INITIALIZE PRIMES THE READS, IS
+      * WHAT DECIDES WHETHER TO TREAT IT AS EOF FROM THE START.
+           OPEN INPUT PRIOR-TOTALS-FILE.
+
+           OPEN OUTPUT CURRENT-TOTALS-FILE.
+           IF WS-CTLCURR-STATUS NOT = '00'
+               DISPLAY 'CUSCTL01 - CTLCURR OPEN FAILED STATUS='
+                   WS-CTLCURR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT BREAK-REPORT.
+           IF WS-CTLRPT-STATUS NOT = '00'
+               DISPLAY 'CUSCTL01 - CTLRPT OPEN FAILED STATUS='
+                   WS-CTLRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           WRITE BREAK-REPORT-LINE FROM WS-REPORT-HEADING-1.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+           IF WS-CTLPRIOR-STATUS = '00'
+               PERFORM 3100-READ-NEXT-PRIOR-TOTAL
+                   THRU 3100-READ-NEXT-PRIOR-TOTAL-EXIT
+           ELSE
+               SET WS-CTLPRIOR-EOF TO TRUE
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-ACCUMULATE-CURRENT-TOTALS - COUNT AND HASH THE MASTER BY  *
+      * CUST-STATUS.                                                   *
+      ******************************************************************
+       2000-ACCUMULATE-CURRENT-TOTALS.
+           SET WS-STAT-IDX TO 1.
+           SEARCH WS-STATUS-ENTRY
+               AT END
+                   DISPLAY 'CUSCTL01 - UNRECOGNIZED CUST-STATUS '
+                       CUST-STATUS ' FOR CUST-ID ' CUST-ID
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-UNRECOGNIZED-STATUS TO TRUE
+               WHEN WS-STATUS-CODE(WS-STAT-IDX) = CUST-STATUS
+                   ADD 1 TO WS-CURR-COUNT(WS-STAT-IDX)
+                   ADD CUST-ID TO WS-CURR-HASH(WS-STAT-IDX)
+           END-SEARCH.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+
+       2000-ACCUMULATE-CURRENT-TOTALS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTMSTR-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-CUSTOMER-EXIT
+           END-READ.
+
+       2100-READ-NEXT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-LOAD-PRIOR-TOTALS - BRING IN THE PREVIOUS RUN'S BASELINE  *
+      ******************************************************************
+       3000-LOAD-PRIOR-TOTALS.
+           SET WS-STAT-IDX TO 1.
+           SEARCH WS-STATUS-ENTRY
+               AT END
+                   DISPLAY 'CUSCTL01 - UNRECOGNIZED PRIOR STATUS '
+                       CTL-STATUS-CODE OF PRIOR-TOTALS-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-UNRECOGNIZED-STATUS TO TRUE
+               WHEN WS-STATUS-CODE(WS-STAT-IDX) =
+                       CTL-STATUS-CODE OF PRIOR-TOTALS-RECORD
+                   MOVE CTL-RECORD-COUNT OF PRIOR-TOTALS-RECORD
+                       TO WS-PRIOR-COUNT(WS-STAT-IDX)
+                   MOVE CTL-HASH-TOTAL OF PRIOR-TOTALS-RECORD
+                       TO WS-PRIOR-HASH(WS-STAT-IDX)
+           END-SEARCH.
+
+           PERFORM 3100-READ-NEXT-PRIOR-TOTAL
+               THRU 3100-READ-NEXT-PRIOR-TOTAL-EXIT.
+
+       3000-LOAD-PRIOR-TOTALS-EXIT.
+           EXIT.
+
+       3100-READ-NEXT-PRIOR-TOTAL.
+           READ PRIOR-TOTALS-FILE
+               AT END
+                   SET WS-CTLPRIOR-EOF TO TRUE
+                   GO TO 3100-READ-NEXT-PRIOR-TOTAL-EXIT
+           END-READ.
+
+       3100-READ-NEXT-PRIOR-TOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-COMPARE-AND-REPORT - VARIANCE CHECK FOR ONE STATUS ENTRY  *
+      ******************************************************************
+       4000-COMPARE-AND-REPORT.
+           COMPUTE WS-COUNT-DIFF =
+               WS-CURR-COUNT(WS-STAT-IDX) - WS-PRIOR-COUNT(WS-STAT-IDX).
+
+           IF WS-PRIOR-COUNT(WS-STAT-IDX) = 0
+               IF WS-CURR-COUNT(WS-STAT-IDX) = 0
+                   MOVE 0 TO WS-VARIANCE-PCT
+               ELSE
+                   MOVE 999.99 TO WS-VARIANCE-PCT
+               END-IF
+           ELSE
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (FUNCTION ABS(WS-COUNT-DIFF) * 100) /
+                   WS-PRIOR-COUNT(WS-STAT-IDX)
+           END-IF.
+
+           MOVE WS-STATUS-CODE(WS-STAT-IDX) TO WS-DL-STATUS.
+           MOVE WS-CURR-COUNT(WS-STAT-IDX) TO WS-DL-CURR-COUNT.
+           MOVE WS-PRIOR-COUNT(WS-STAT-IDX) TO WS-DL-PRIOR-COUNT.
+           MOVE WS-VARIANCE-PCT TO WS-DL-VARIANCE-PCT.
+
+           IF WS-VARIANCE-PCT > WS-VARIANCE-TOLERANCE-PCT
+               MOVE '** BREAK **' TO WS-DL-BREAK-FLAG
+               SET WS-BREAK-FOUND TO TRUE
+           ELSE
+               MOVE 'IN BALANCE' TO WS-DL-BREAK-FLAG
+           END-IF.
+
+           WRITE BREAK-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       4000-COMPARE-AND-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-WRITE-CURRENT-TOTALS - PERSIST TODAY'S TOTALS AS THE      *
+      * BASELINE FOR TOMORROW'S RUN.                                   *
+      ******************************************************************
+       5000-WRITE-CURRENT-TOTALS.
+           MOVE WS-TODAY-YYYYMMDD
+               TO CTL-RUN-DATE OF CURRENT-TOTALS-RECORD.
+           MOVE WS-STATUS-CODE(WS-STAT-IDX)
+               TO CTL-STATUS-CODE OF CURRENT-TOTALS-RECORD.
+           MOVE WS-CURR-COUNT(WS-STAT-IDX)
+               TO CTL-RECORD-COUNT OF CURRENT-TOTALS-RECORD.
+           MOVE WS-CURR-HASH(WS-STAT-IDX)
+               TO CTL-HASH-TOTAL OF CURRENT-TOTALS-RECORD.
+           WRITE CURRENT-TOTALS-RECORD.
+
+       5000-WRITE-CURRENT-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, SET HARD RETURN CODE ON A BREAK  *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER-FILE
+                 PRIOR-TOTALS-FILE
+                 CURRENT-TOTALS-FILE
+                 BREAK-REPORT.
+
+           IF NOT WS-INIT-FAILED
+               IF WS-UNRECOGNIZED-STATUS
+                   CONTINUE
+               ELSE
+                   IF WS-BREAK-FOUND
+                       MOVE 12 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
