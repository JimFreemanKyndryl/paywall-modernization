@@ -0,0 +1,208 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSEML01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - DIRECT EMAIL LOOKUP VIA     *
+      *                  THE CUST-EMAIL ALTERNATE INDEX PATH          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSEML01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   COMMON EMAIL LOOKUP UTILITY FOR PASSWORD RESET, DUPLICATE-   *
+      *   SIGNUP CHECKING, AND SUPPORT LOOKUPS.  READS A LIST OF       *
+      *   EMAIL ADDRESSES AND, FOR EACH, DOES A DIRECT READ AGAINST    *
+      *   THE CUST-EMAIL ALTERNATE INDEX PATH ON THE CUSTOMER MASTER   *
+      *   VSAM KSDS INSTEAD OF SCANNING THE WHOLE FILE.  CALLING       *
+      *   PROGRAMS THAT NEED THE SAME LOOKUP IN LINE CAN CODE THE      *
+      *   IDENTICAL SELECT/READ AGAINST CUSTMSTR-BY-EMAIL SHOWN HERE.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CUSTMSTR IS THE VSAM KSDS CUSTOMER MASTER, DEFINED WITH THE
+      * CUST-EMAIL ALTERNATE INDEX AND PATH CUSTMSTR-BY-EMAIL (SEE
+      * THE IDCAMS DEFINE IN THE CUSEML01 JCL).  ACCESS MODE DYNAMIC
+      * LETS THIS PROGRAM READ BY EITHER KEY.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-EMAIL
+                   WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT EMAIL-LOOKUP-REQUEST-FILE
+               ASSIGN TO EMLREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMLREQ-STATUS.
+
+           SELECT EMAIL-LOOKUP-RESULT-FILE
+               ASSIGN TO EMLRSLT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMLRSLT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+      * EMAIL-LOOKUP-REQUEST-FILE - ONE EMAIL ADDRESS PER LINE.
+       FD  EMAIL-LOOKUP-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  EMAIL-LOOKUP-REQUEST-LINE.
+           05  LKREQ-EMAIL             PIC X(50).
+           05  FILLER                  PIC X(30).
+
+       FD  EMAIL-LOOKUP-RESULT-FILE
+           RECORDING MODE IS F.
+       01  EMAIL-LOOKUP-RESULT-LINE.
+           05  LKRSLT-EMAIL            PIC X(50).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  LKRSLT-FOUND-FLAG       PIC X(01).
+               88  LKRSLT-FOUND        VALUE 'Y'.
+               88  LKRSLT-NOT-FOUND    VALUE 'N'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  LKRSLT-CUST-ID          PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-EMLREQ-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-EMLRSLT-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EMLREQ-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-EMLREQ-EOF       VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LOOKUP-CNT           PIC 9(09) COMP VALUE ZERO.
+           05  WS-FOUND-CNT            PIC 9(09) COMP VALUE ZERO.
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-LOOKUPS
+                   THRU 2000-PROCESS-LOOKUPS-EXIT
+                   UNTIL WS-EMLREQ-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES                                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSEML01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT EMAIL-LOOKUP-REQUEST-FILE.
+           IF WS-EMLREQ-STATUS NOT = '00'
+               DISPLAY 'CUSEML01 - EMLREQ OPEN FAILED STATUS='
+                   WS-EMLREQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EMAIL-LOOKUP-RESULT-FILE.
+           IF WS-EMLRSLT-STATUS NOT = '00'
+               DISPLAY 'CUSEML01 - EMLRSLT OPEN FAILED STATUS='
+                   WS-EMLRSLT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-LOOKUP-REQUEST
+               THRU 2100-READ-NEXT-LOOKUP-REQUEST-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-LOOKUPS - DIRECT READ BY CUST-EMAIL FOR ONE       *
+      * REQUEST.                                                       *
+      ******************************************************************
+       2000-PROCESS-LOOKUPS.
+           MOVE LKREQ-EMAIL TO CUST-EMAIL.
+           MOVE LKREQ-EMAIL TO LKRSLT-EMAIL.
+
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-EMAIL
+               INVALID KEY
+                   SET LKRSLT-NOT-FOUND TO TRUE
+                   MOVE ZERO TO LKRSLT-CUST-ID
+               NOT INVALID KEY
+                   SET LKRSLT-FOUND TO TRUE
+                   MOVE CUST-ID TO LKRSLT-CUST-ID
+                   ADD 1 TO WS-FOUND-CNT
+           END-READ.
+
+           WRITE EMAIL-LOOKUP-RESULT-LINE.
+           ADD 1 TO WS-LOOKUP-CNT.
+
+           PERFORM 2100-READ-NEXT-LOOKUP-REQUEST
+               THRU 2100-READ-NEXT-LOOKUP-REQUEST-EXIT.
+
+       2000-PROCESS-LOOKUPS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-LOOKUP-REQUEST.
+           READ EMAIL-LOOKUP-REQUEST-FILE
+               AT END
+                   SET WS-EMLREQ-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-LOOKUP-REQUEST-EXIT
+           END-READ.
+
+       2100-READ-NEXT-LOOKUP-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, REPORT COUNTS                    *
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CUSEML01 - LOOKUPS PERFORMED ' WS-LOOKUP-CNT.
+           DISPLAY 'CUSEML01 - MATCHES FOUND     ' WS-FOUND-CNT.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 EMAIL-LOOKUP-REQUEST-FILE
+                 EMAIL-LOOKUP-RESULT-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
