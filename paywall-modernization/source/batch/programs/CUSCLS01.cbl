@@ -0,0 +1,242 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSCLS01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - ACCOUNT CLOSURE WORKFLOW    *
+      *                  AND AUDIT TRAIL                              *
+      * 2026-08-09  DO   REJECT REQUESTS WHOSE CR-NEW-STATUS IS NOT   *
+      *                  C OR P, AND GUARD AGAINST RE-REQUESTING      *
+      *                  PENDING DELETION                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSCLS01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   APPLIES FORMAL ACCOUNT CLOSURE REQUESTS (STATUS 'C' -        *
+      *   CLOSED, OR 'P' - PENDING DELETION) AGAINST THE CUSTOMER      *
+      *   MASTER AND WRITES ONE CUSTOMER-AUDIT-LOG-RECORD FOR EVERY    *
+      *   STATUS CHANGE, CAPTURING THE OLD AND NEW STATUS, WHO         *
+      *   REQUESTED IT, AND WHY.  THIS IS THE ONLY PROGRAM AUTHORIZED  *
+      *   TO MOVE AN ACCOUNT TO CLOSED OR PENDING DELETION.            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT CLOSURE-REQUEST-FILE
+               ASSIGN TO CLSREQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLSREQ-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+      * CLOSURE-REQUEST-FILE - ONE CLOSURE OR DELETION REQUEST PER
+      * LINE, SUPPLIED BY THE SUPPORT/LEGAL INTAKE PROCESS.
+       FD  CLOSURE-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  CLOSURE-REQUEST-LINE.
+           05  CR-CUST-ID              PIC 9(10).
+           05  CR-NEW-STATUS           PIC X(01).
+           05  CR-REASON-CODE          PIC X(04).
+           05  CR-REQUESTED-BY         PIC X(08).
+           05  FILLER                  PIC X(47).
+
+      * AUDIT-LOG-FILE IS APPEND ONLY - THE JCL DISPOSITION IS
+      * DISP=MOD SO EACH RUN ADDS TO THE PERMANENT TRAIL.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-AUDIT-LOG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CLSREQ-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-CLSREQ-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CLSREQ-EOF       VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLOSED-CNT           PIC 9(09) COMP VALUE ZERO.
+           05  WS-REJECTED-CNT         PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-TODAY-YYYYMMDD       PIC 9(08).
+           05  WS-CURRENT-TIME         PIC 9(08).
+           05  WS-TIMESTAMP-OUT        PIC X(26).
+
+       01  WS-OLD-STATUS               PIC X(01).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-CLOSURE-REQUESTS
+                   THRU 2000-PROCESS-CLOSURE-REQUESTS-EXIT
+                   UNTIL WS-CLSREQ-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES                                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-TODAY-YYYYMMDD(1:4) '-' WS-TODAY-YYYYMMDD(5:2) '-'
+                  WS-TODAY-YYYYMMDD(7:2) '-' WS-CURRENT-TIME(1:2) '.'
+                  WS-CURRENT-TIME(3:2) '.' WS-CURRENT-TIME(5:2)
+                  '.000000'
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP-OUT.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSCLS01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT CLOSURE-REQUEST-FILE.
+           IF WS-CLSREQ-STATUS NOT = '00'
+               DISPLAY 'CUSCLS01 - CLSREQ OPEN FAILED STATUS='
+                   WS-CLSREQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = '00'
+               DISPLAY 'CUSCLS01 - AUDITLOG OPEN FAILED STATUS='
+                   WS-AUDITLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-REQUEST
+               THRU 2100-READ-NEXT-REQUEST-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CLOSURE-REQUESTS - APPLY ONE CLOSURE REQUEST      *
+      ******************************************************************
+       2000-PROCESS-CLOSURE-REQUESTS.
+           MOVE CR-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSCLS01 - CUST-ID NOT FOUND ' CR-CUST-ID
+                   ADD 1 TO WS-REJECTED-CNT
+                   GO TO 2000-PROCESS-CLOSURE-REQUESTS-NEXT
+           END-READ.
+
+           IF CR-NEW-STATUS NOT = 'C' AND CR-NEW-STATUS NOT = 'P'
+               DISPLAY 'CUSCLS01 - INVALID REQUESTED STATUS '
+                   CR-NEW-STATUS ' FOR ' CR-CUST-ID
+               ADD 1 TO WS-REJECTED-CNT
+               GO TO 2000-PROCESS-CLOSURE-REQUESTS-NEXT
+           END-IF.
+
+           IF CUST-CLOSED
+               DISPLAY 'CUSCLS01 - ALREADY CLOSED ' CR-CUST-ID
+               ADD 1 TO WS-REJECTED-CNT
+               GO TO 2000-PROCESS-CLOSURE-REQUESTS-NEXT
+           END-IF.
+
+           IF CUST-PENDING-DELETION
+               DISPLAY 'CUSCLS01 - ALREADY PENDING DELETION ' CR-CUST-ID
+               ADD 1 TO WS-REJECTED-CNT
+               GO TO 2000-PROCESS-CLOSURE-REQUESTS-NEXT
+           END-IF.
+
+           MOVE CUST-STATUS TO WS-OLD-STATUS.
+           MOVE CR-NEW-STATUS TO CUST-STATUS.
+           REWRITE CUSTOMER-RECORD.
+
+           MOVE CR-CUST-ID TO AUDIT-CUST-ID.
+           MOVE WS-TIMESTAMP-OUT TO AUDIT-TIMESTAMP.
+           MOVE WS-OLD-STATUS TO AUDIT-OLD-STATUS.
+           MOVE CR-NEW-STATUS TO AUDIT-NEW-STATUS.
+           MOVE CR-REASON-CODE TO AUDIT-REASON-CODE.
+           MOVE CR-REQUESTED-BY TO AUDIT-REQUESTED-BY.
+           WRITE CUSTOMER-AUDIT-LOG-RECORD.
+
+           ADD 1 TO WS-CLOSED-CNT.
+
+       2000-PROCESS-CLOSURE-REQUESTS-NEXT.
+           PERFORM 2100-READ-NEXT-REQUEST
+               THRU 2100-READ-NEXT-REQUEST-EXIT.
+
+       2000-PROCESS-CLOSURE-REQUESTS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-REQUEST.
+           READ CLOSURE-REQUEST-FILE
+               AT END
+                   SET WS-CLSREQ-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-REQUEST-EXIT
+           END-READ.
+
+       2100-READ-NEXT-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, REPORT COUNTS                    *
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CUSCLS01 - CLOSURES APPLIED  ' WS-CLOSED-CNT.
+           DISPLAY 'CUSCLS01 - REQUESTS REJECTED ' WS-REJECTED-CNT.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 CLOSURE-REQUEST-FILE
+                 AUDIT-LOG-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
