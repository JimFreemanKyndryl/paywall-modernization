@@ -0,0 +1,259 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSRST01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - DORMANT ACCOUNT RESTORE     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSRST01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   RESTORES A DORMANT CUSTOMER ARCHIVED BY CUSARC01.  DRIVEN BY *
+      *   A LIST OF CUST-ID VALUES (TYPICALLY ONE, RAISED WHEN A       *
+      *   TOMBSTONED CUSTOMER LOGS IN AGAIN).  FOR EACH ID, THE MASTER *
+      *   TOMBSTONE IS READ TO FIND THE ARCHIVE GENERATION, THE FULL   *
+      *   RECORD IS READ BACK FROM THAT GDG GENERATION, AND THE MASTER *
+      *   ROW IS REWRITTEN WITH THE RESTORED DATA AS AN ACTIVE ACCOUNT.*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+      * THE CALLING JCL RESOLVES CUSTARCH TO THE SPECIFIC GENERATION
+      * NAMED IN THE CUSTOMER'S TOMBSTONE (CUST-ARCHIVE-GENERATION).
+      * A GDG GENERATION IS A PLAIN QSAM DATASET, NOT A VSAM CLUSTER,
+      * SO THE ARCHIVED CUST-ID IS LOCATED BY A SEQUENTIAL SCAN
+      * RATHER THAN A KEYED READ.
+           SELECT ARCHIVE-FILE
+               ASSIGN TO CUSTARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTARCH-STATUS.
+
+           SELECT RESTORE-REQUEST-FILE
+               ASSIGN TO RSTREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RSTREQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD REPLACING
+           ==CUSTOMER-RECORD== BY ==ARCHIVE-RECORD==.
+
+      * RESTORE-REQUEST-FILE - ONE CUST-ID PER LINE OF THE CUSTOMERS
+      * TO BE RESTORED ON THIS RUN.
+       FD  RESTORE-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  RESTORE-REQUEST-LINE.
+           05  RQ-CUST-ID              PIC 9(10).
+           05  FILLER                  PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CUSTARCH-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-RSTREQ-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-RSTREQ-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-RSTREQ-EOF       VALUE 'Y'.
+           05  WS-CUSTARCH-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTARCH-EOF     VALUE 'Y'.
+           05  WS-CUSTARCH-FOUND-SW    PIC X(01) VALUE 'N'.
+               88  WS-CUSTARCH-FOUND   VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RESTORED-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-NOT-ARCHIVED-CNT     PIC 9(09) COMP VALUE ZERO.
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-RESTORE-REQUESTS
+                   THRU 2000-PROCESS-RESTORE-REQUESTS-EXIT
+                   UNTIL WS-RSTREQ-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES                                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN I-O   CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSRST01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT ARCHIVE-FILE.
+           IF WS-CUSTARCH-STATUS NOT = '00'
+               DISPLAY 'CUSRST01 - CUSTARCH OPEN FAILED STATUS='
+                   WS-CUSTARCH-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT RESTORE-REQUEST-FILE.
+           IF WS-RSTREQ-STATUS NOT = '00'
+               DISPLAY 'CUSRST01 - RSTREQ OPEN FAILED STATUS='
+                   WS-RSTREQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-REQUEST
+               THRU 2100-READ-NEXT-REQUEST-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RESTORE-REQUESTS - RESTORE ONE TOMBSTONED         *
+      * CUSTOMER FROM THE ARCHIVE.                                     *
+      ******************************************************************
+       2000-PROCESS-RESTORE-REQUESTS.
+           MOVE RQ-CUST-ID TO CUST-ID OF CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSRST01 - CUST-ID NOT ON MASTER '
+                       RQ-CUST-ID
+                   GO TO 2000-PROCESS-RESTORE-REQUESTS-NEXT
+           END-READ.
+
+           IF NOT CUST-ARCHIVED OF CUSTOMER-RECORD
+               DISPLAY 'CUSRST01 - CUST-ID NOT ARCHIVED ' RQ-CUST-ID
+               ADD 1 TO WS-NOT-ARCHIVED-CNT
+               GO TO 2000-PROCESS-RESTORE-REQUESTS-NEXT
+           END-IF.
+
+           PERFORM 2150-FIND-ARCHIVE-RECORD
+               THRU 2150-FIND-ARCHIVE-RECORD-EXIT.
+
+           IF NOT WS-CUSTARCH-FOUND
+               DISPLAY 'CUSRST01 - CUST-ID NOT IN ARCHIVE '
+                   RQ-CUST-ID
+               GO TO 2000-PROCESS-RESTORE-REQUESTS-NEXT
+           END-IF.
+
+           MOVE ARCHIVE-RECORD TO CUSTOMER-RECORD.
+           MOVE 'A' TO CUST-STATUS OF CUSTOMER-RECORD.
+           MOVE SPACES TO CUST-ARCHIVE-DATE OF CUSTOMER-RECORD.
+           MOVE SPACES TO CUST-ARCHIVE-GENERATION OF CUSTOMER-RECORD.
+           REWRITE CUSTOMER-RECORD.
+           ADD 1 TO WS-RESTORED-CNT.
+
+       2000-PROCESS-RESTORE-REQUESTS-NEXT.
+           PERFORM 2100-READ-NEXT-REQUEST
+               THRU 2100-READ-NEXT-REQUEST-EXIT.
+
+       2000-PROCESS-RESTORE-REQUESTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2150-FIND-ARCHIVE-RECORD - REWIND CUSTARCH AND SCAN IT FROM    *
+      * THE TOP FOR RQ-CUST-ID.  CUSTARCH IS A GDG GENERATION (QSAM),  *
+      * NOT A VSAM CLUSTER, SO THERE IS NO KEYED READ - EACH REQUEST   *
+      * GETS ITS OWN PASS OVER THE GENERATION.                         *
+      ******************************************************************
+       2150-FIND-ARCHIVE-RECORD.
+           SET WS-CUSTARCH-FOUND-SW TO 'N'.
+           SET WS-CUSTARCH-EOF-SW TO 'N'.
+
+           CLOSE ARCHIVE-FILE.
+           OPEN INPUT ARCHIVE-FILE.
+           IF WS-CUSTARCH-STATUS NOT = '00'
+               DISPLAY 'CUSRST01 - CUSTARCH REOPEN FAILED STATUS='
+                   WS-CUSTARCH-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 2150-FIND-ARCHIVE-RECORD-EXIT
+           END-IF.
+
+           PERFORM 2160-SCAN-ARCHIVE
+               THRU 2160-SCAN-ARCHIVE-EXIT
+               UNTIL WS-CUSTARCH-FOUND OR WS-CUSTARCH-EOF.
+
+       2150-FIND-ARCHIVE-RECORD-EXIT.
+           EXIT.
+
+       2160-SCAN-ARCHIVE.
+           READ ARCHIVE-FILE
+               AT END
+                   SET WS-CUSTARCH-EOF TO TRUE
+                   GO TO 2160-SCAN-ARCHIVE-EXIT
+           END-READ.
+
+           IF CUST-ID OF ARCHIVE-RECORD = RQ-CUST-ID
+               SET WS-CUSTARCH-FOUND TO TRUE
+           END-IF.
+
+       2160-SCAN-ARCHIVE-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-REQUEST.
+           READ RESTORE-REQUEST-FILE
+               AT END
+                   SET WS-RSTREQ-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-REQUEST-EXIT
+           END-READ.
+
+       2100-READ-NEXT-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, REPORT COUNTS                    *
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CUSRST01 - CUSTOMERS RESTORED ' WS-RESTORED-CNT.
+           DISPLAY 'CUSRST01 - NOT ARCHIVED       ' WS-NOT-ARCHIVED-CNT.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 ARCHIVE-FILE
+                 RESTORE-REQUEST-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
