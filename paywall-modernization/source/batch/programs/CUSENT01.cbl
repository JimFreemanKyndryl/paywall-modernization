@@ -0,0 +1,320 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSENT01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - ENTITLEMENT/MASTER          *
+      *                  RECONCILIATION                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSENT01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   NIGHTLY RECONCILIATION OF THE CUSTOMER-ENTITLEMENT FILE      *
+      *   AGAINST THE CUSTOMER MASTER FILE.  REPORTS ANY ENTITLEMENT   *
+      *   ROW WHOSE CUSTOMER IS NOT ACTIVE (OR DOES NOT EXIST) AND ANY *
+      *   ACTIVE CUSTOMER WHO HAS NO ENTITLEMENT ROW AT ALL.           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT ENTITLEMENT-FILE
+               ASSIGN TO CUSTENT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ENT-CUST-ID
+               FILE STATUS IS WS-CUSTENT-STATUS.
+
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO ENTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+       FD  ENTITLEMENT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-ENTITLEMENT.
+
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  EXCEPTION-REPORT-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * FILE STATUS SWITCHES                                          *
+      ******************************************************************
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CUSTENT-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-ENTRPT-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTENT-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-CUSTENT-EOF      VALUE 'Y'.
+           05  WS-CUSTMSTR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTMSTR-EOF     VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ENT-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-MST-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-ORPHAN-ENT-CNT       PIC 9(09) COMP VALUE ZERO.
+           05  WS-MISSING-ENT-CNT      PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE         PIC 9(08).
+           05  WS-CURRENT-TIME         PIC 9(06).
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                  PIC X(20) VALUE
+               'CUSENT01 - ENTITLEME'.
+           05  FILLER                  PIC X(20) VALUE
+               'NT RECONCILIATION   '.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RH-DATE              PIC 9(08).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TYPE              PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-REASON            PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               'ENTITLEMENTS READ ...........'.
+           05  WS-SL-ENT-READ          PIC ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-ENTITLEMENTS
+                   THRU 2000-PROCESS-ENTITLEMENTS-EXIT
+                   UNTIL WS-CUSTENT-EOF
+
+               PERFORM 2500-REPOSITION-CUSTOMER-MASTER
+                   THRU 2500-REPOSITION-CUSTOMER-MASTER-EXIT
+
+               IF NOT WS-INIT-FAILED
+                   PERFORM 3000-PROCESS-ACTIVE-CUSTOMERS
+                       THRU 3000-PROCESS-ACTIVE-CUSTOMERS-EXIT
+                       UNTIL WS-CUSTMSTR-EOF
+               END-IF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, WRITE REPORT HEADING             *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSENT01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT ENTITLEMENT-FILE.
+           IF WS-CUSTENT-STATUS NOT = '00'
+               DISPLAY 'CUSENT01 - CUSTENT OPEN FAILED STATUS='
+                   WS-CUSTENT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+           IF WS-ENTRPT-STATUS NOT = '00'
+               DISPLAY 'CUSENT01 - ENTRPT OPEN FAILED STATUS='
+                   WS-ENTRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           MOVE WS-CURRENT-DATE TO WS-RH-DATE.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-HEADING-1.
+
+           PERFORM 2100-READ-NEXT-ENTITLEMENT
+               THRU 2100-READ-NEXT-ENTITLEMENT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-ENTITLEMENTS - FOR EACH ENTITLEMENT, VERIFY THE   *
+      *   CUSTOMER EXISTS AND IS ACTIVE.                               *
+      ******************************************************************
+       2000-PROCESS-ENTITLEMENTS.
+           MOVE ENT-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'ORPHAN ENTITLEMENT' TO WS-DL-TYPE
+                   MOVE ENT-CUST-ID TO WS-DL-CUST-ID
+                   MOVE 'NO CUSTOMER MASTER RECORD FOUND'
+                       TO WS-DL-REASON
+                   PERFORM 8000-WRITE-EXCEPTION
+                       THRU 8000-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO WS-ORPHAN-ENT-CNT
+           END-READ.
+
+           IF WS-CUSTMSTR-STATUS = '00'
+               IF NOT CUST-ACTIVE
+                   MOVE 'ORPHAN ENTITLEMENT' TO WS-DL-TYPE
+                   MOVE ENT-CUST-ID TO WS-DL-CUST-ID
+                   MOVE 'CUSTOMER IS NOT ACTIVE' TO WS-DL-REASON
+                   PERFORM 8000-WRITE-EXCEPTION
+                       THRU 8000-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO WS-ORPHAN-ENT-CNT
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-ENTITLEMENT
+               THRU 2100-READ-NEXT-ENTITLEMENT-EXIT.
+
+       2000-PROCESS-ENTITLEMENTS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-ENTITLEMENT.
+           READ ENTITLEMENT-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTENT-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-ENTITLEMENT-EXIT
+           END-READ.
+
+           ADD 1 TO WS-ENT-READ-CNT.
+
+       2100-READ-NEXT-ENTITLEMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-REPOSITION-CUSTOMER-MASTER - THE KEYED RANDOM READS      *
+      *   AGAINST CUSTOMER-MASTER-FILE IN 2000-PROCESS-ENTITLEMENTS    *
+      *   LEFT THE FILE'S SEQUENTIAL CURSOR WHEREVER THE LAST LOOKUP   *
+      *   LANDED.  CLOSE AND REOPEN IT SO THE READ NEXT RECORD LOOP    *
+      *   IN 3000-PROCESS-ACTIVE-CUSTOMERS STARTS FROM THE FIRST       *
+      *   RECORD INSTEAD OF PICKING UP MID-FILE.                       *
+      ******************************************************************
+       2500-REPOSITION-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER-FILE.
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSENT01 - CUSTMSTR REOPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 2500-REPOSITION-CUSTOMER-MASTER-EXIT
+           END-IF.
+
+           PERFORM 3100-READ-NEXT-CUSTOMER
+               THRU 3100-READ-NEXT-CUSTOMER-EXIT.
+
+       2500-REPOSITION-CUSTOMER-MASTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESS-ACTIVE-CUSTOMERS - FOR EACH ACTIVE CUSTOMER,      *
+      *   VERIFY AN ENTITLEMENT ROW EXISTS.                            *
+      ******************************************************************
+       3000-PROCESS-ACTIVE-CUSTOMERS.
+           IF CUST-ACTIVE
+               MOVE CUST-ID TO ENT-CUST-ID
+               READ ENTITLEMENT-FILE
+                   INVALID KEY
+                       MOVE 'MISSING ENTITLEMENT' TO WS-DL-TYPE
+                       MOVE CUST-ID TO WS-DL-CUST-ID
+                       MOVE 'ACTIVE CUSTOMER HAS NO ENTITLEMENT'
+                           TO WS-DL-REASON
+                       PERFORM 8000-WRITE-EXCEPTION
+                           THRU 8000-WRITE-EXCEPTION-EXIT
+                       ADD 1 TO WS-MISSING-ENT-CNT
+               END-READ
+           END-IF.
+
+           PERFORM 3100-READ-NEXT-CUSTOMER
+               THRU 3100-READ-NEXT-CUSTOMER-EXIT.
+
+       3000-PROCESS-ACTIVE-CUSTOMERS-EXIT.
+           EXIT.
+
+       3100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTMSTR-EOF TO TRUE
+                   GO TO 3100-READ-NEXT-CUSTOMER-EXIT
+           END-READ.
+
+           ADD 1 TO WS-MST-READ-CNT.
+
+       3100-READ-NEXT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-WRITE-EXCEPTION - FORMAT AND WRITE ONE DETAIL LINE        *
+      ******************************************************************
+       8000-WRITE-EXCEPTION.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       8000-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - WRITE SUMMARY, CLOSE FILES, SET RETURN CODE   *
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE WS-ENT-READ-CNT TO WS-SL-ENT-READ.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           IF NOT WS-INIT-FAILED
+               IF WS-ORPHAN-ENT-CNT > 0 OR WS-MISSING-ENT-CNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 ENTITLEMENT-FILE
+                 EXCEPTION-REPORT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
