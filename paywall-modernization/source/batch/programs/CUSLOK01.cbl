@@ -0,0 +1,293 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSLOK01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - FAILED LOGIN LOCKOUT SWEEP  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSLOK01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   NIGHTLY SWEEP OF THE CUSTOMER MASTER.  ANY ACCOUNT WHOSE     *
+      *   CUST-FAILED-LOGINS COUNT EXCEEDS THE INSTALLED THRESHOLD IS  *
+      *   SUSPENDED (CUST-STATUS = 'S') AND WRITTEN TO A DATED         *
+      *   EXCEPTION REPORT.  A SECOND MODE, RUN BY SUPPORT, RESETS THE *
+      *   FAILED LOGIN COUNTER FOR ONE CUSTOMER ONCE THE LOCKOUT HAS   *
+      *   BEEN CLEARED.                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT RESET-REQUEST-FILE
+               ASSIGN TO LOKRESET
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOKRESET-STATUS.
+
+           SELECT LOCKOUT-REPORT
+               ASSIGN TO LOKRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOKRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+      * RESET-REQUEST-FILE - ONE CUST-ID PER LINE, SUPPLIED BY SUPPORT
+      * WHEN A LOCKOUT HAS BEEN INVESTIGATED AND CLEARED.
+       FD  RESET-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  RESET-REQUEST-LINE.
+           05  RR-CUST-ID              PIC 9(10).
+           05  FILLER                  PIC X(70).
+
+       FD  LOCKOUT-REPORT
+           RECORDING MODE IS F.
+       01  LOCKOUT-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-LOKRESET-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-LOKRPT-STATUS            PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      * INSTALLATION THRESHOLD - NUMBER OF FAILED LOGINS THAT TRIGGER  *
+      * AN AUTOMATIC SUSPENSION.  CHANGE HERE TO RETUNE THE SWEEP.     *
+      ******************************************************************
+       77  WS-FAILED-LOGIN-THRESHOLD   PIC S9(4) COMP VALUE 5.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTMSTR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTMSTR-EOF     VALUE 'Y'.
+           05  WS-RESET-EOF-SW         PIC X(01) VALUE 'N'.
+               88  WS-RESET-EOF        VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+           05  WS-RUN-MODE             PIC X(01) VALUE 'S'.
+               88  WS-RUN-MODE-SWEEP   VALUE 'S'.
+               88  WS-RUN-MODE-RESET   VALUE 'R'.
+
+       01  WS-COUNTERS.
+           05  WS-MST-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-SUSPEND-CNT          PIC 9(09) COMP VALUE ZERO.
+           05  WS-RESET-CNT            PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE         PIC 9(08).
+           05  WS-CURRENT-TIME         PIC 9(06).
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSLOK01 - FAILED LOGIN LOCKOU'.
+           05  FILLER                  PIC X(10) VALUE 'T SWEEP   '.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RH-DATE              PIC 9(08).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-FAILED-CNT        PIC ZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-ACTION            PIC X(30).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSTOMERS SUSPENDED THIS RUN..'.
+           05  WS-SL-SUSPEND-CNT       PIC ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+      * LINKAGE SECTION - ONE CHARACTER RUN-MODE PARM PASSED FROM THE  *
+      * EXEC PGM=CUSLOK01,PARM='S' (OR 'R') STATEMENT IN THE JCL.      *
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN             PIC S9(4) COMP.
+           05  LK-PARM-DATA            PIC X(01).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               IF WS-RUN-MODE-RESET
+                   PERFORM 4000-PROCESS-RESETS
+                       THRU 4000-PROCESS-RESETS-EXIT
+                       UNTIL WS-RESET-EOF
+               ELSE
+                   PERFORM 2000-SWEEP-CUSTOMERS
+                       THRU 2000-SWEEP-CUSTOMERS-EXIT
+                       UNTIL WS-CUSTMSTR-EOF
+               END-IF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES FOR THE SELECTED RUN MODE.        *
+      * WS-RUN-MODE IS SET FROM A ONE CHARACTER PARM SUPPLIED BY THE   *
+      * CALLING JCL ('S' = NIGHTLY SWEEP, 'R' = SUPPORT RESET RUN).    *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           IF LK-PARM-LEN > 0
+               MOVE LK-PARM-DATA TO WS-RUN-MODE
+           END-IF.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSLOK01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           IF WS-RUN-MODE-RESET
+               OPEN INPUT RESET-REQUEST-FILE
+               IF WS-LOKRESET-STATUS NOT = '00'
+                   DISPLAY 'CUSLOK01 - LOKRESET OPEN FAILED STATUS='
+                       WS-LOKRESET-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-INIT-FAILED TO TRUE
+                   GO TO 1000-INITIALIZE-EXIT
+               END-IF
+               PERFORM 4100-READ-NEXT-RESET
+                   THRU 4100-READ-NEXT-RESET-EXIT
+           ELSE
+               OPEN OUTPUT LOCKOUT-REPORT
+               IF WS-LOKRPT-STATUS NOT = '00'
+                   DISPLAY 'CUSLOK01 - LOKRPT OPEN FAILED STATUS='
+                       WS-LOKRPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-INIT-FAILED TO TRUE
+                   GO TO 1000-INITIALIZE-EXIT
+               END-IF
+               MOVE WS-CURRENT-DATE TO WS-RH-DATE
+               WRITE LOCKOUT-REPORT-LINE FROM WS-REPORT-HEADING-1
+               PERFORM 2100-READ-NEXT-CUSTOMER
+                   THRU 2100-READ-NEXT-CUSTOMER-EXIT
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SWEEP-CUSTOMERS - SUSPEND ANY ACCOUNT OVER THRESHOLD      *
+      ******************************************************************
+       2000-SWEEP-CUSTOMERS.
+           IF CUST-FAILED-LOGINS > WS-FAILED-LOGIN-THRESHOLD
+               AND NOT CUST-SUSPENDED
+                   MOVE 'S' TO CUST-STATUS
+                   REWRITE CUSTOMER-RECORD
+                   MOVE CUST-ID TO WS-DL-CUST-ID
+                   MOVE CUST-FAILED-LOGINS TO WS-DL-FAILED-CNT
+                   MOVE 'SUSPENDED - OVER THRESHOLD' TO WS-DL-ACTION
+                   WRITE LOCKOUT-REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-SUSPEND-CNT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+
+       2000-SWEEP-CUSTOMERS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTMSTR-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-CUSTOMER-EXIT
+           END-READ.
+
+           ADD 1 TO WS-MST-READ-CNT.
+
+       2100-READ-NEXT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PROCESS-RESETS - CLEAR THE FAILED LOGIN COUNTER FOR EACH  *
+      * CUST-ID SUPPLIED BY SUPPORT, ONCE THE LOCKOUT HAS BEEN CLEARED *
+      ******************************************************************
+       4000-PROCESS-RESETS.
+           MOVE RR-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSLOK01 - RESET CUST-ID NOT FOUND '
+                       RR-CUST-ID
+                   GO TO 4000-PROCESS-RESETS-NEXT
+           END-READ.
+
+           MOVE ZERO TO CUST-FAILED-LOGINS.
+           IF CUST-SUSPENDED
+               MOVE 'A' TO CUST-STATUS
+           END-IF.
+           REWRITE CUSTOMER-RECORD.
+           ADD 1 TO WS-RESET-CNT.
+
+       4000-PROCESS-RESETS-NEXT.
+           PERFORM 4100-READ-NEXT-RESET
+               THRU 4100-READ-NEXT-RESET-EXIT.
+
+       4000-PROCESS-RESETS-EXIT.
+           EXIT.
+
+       4100-READ-NEXT-RESET.
+           READ RESET-REQUEST-FILE
+               AT END
+                   SET WS-RESET-EOF TO TRUE
+                   GO TO 4100-READ-NEXT-RESET-EXIT
+           END-READ.
+
+       4100-READ-NEXT-RESET-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - WRITE SUMMARY, CLOSE FILES                    *
+      ******************************************************************
+       9000-TERMINATE.
+           IF WS-RUN-MODE-SWEEP
+               MOVE WS-SUSPEND-CNT TO WS-SL-SUSPEND-CNT
+               WRITE LOCKOUT-REPORT-LINE FROM WS-SUMMARY-LINE
+               CLOSE LOCKOUT-REPORT
+           ELSE
+               CLOSE RESET-REQUEST-FILE
+               DISPLAY 'CUSLOK01 - RESET COUNT ' WS-RESET-CNT
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
