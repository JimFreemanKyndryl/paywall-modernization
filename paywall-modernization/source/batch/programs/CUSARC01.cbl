@@ -0,0 +1,268 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSARC01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - DORMANT ACCOUNT ARCHIVAL    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSARC01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   SCANS THE CUSTOMER MASTER FOR ACTIVE ACCOUNTS WHOSE          *
+      *   CUST-LAST-LOGIN IS OLDER THAN THE RETENTION POLICY, WRITES   *
+      *   THE FULL RECORD TO THE DATED GDG ARCHIVE DATASET, AND        *
+      *   REPLACES THE MASTER RECORD WITH A TOMBSTONE THAT POINTS BACK *
+      *   AT THE ARCHIVE GENERATION SO CUSRST01 CAN RESTORE IT IF THE  *
+      *   CUSTOMER LOGS IN AGAIN.                                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+      * CUSTARCH IS THE CURRENT GENERATION OF A GDG - THE CALLING JCL
+      * SUPPLIES DSN=...CUSTARCH(+1) SO EACH RUN CREATES A NEW ONE.
+      * A GDG GENERATION IS A PLAIN QSAM DATASET, NOT A VSAM CLUSTER,
+      * SO THIS IS A SEQUENTIAL FILE WRITTEN IN CUST-ID ORDER (THE
+      * ORDER THE MASTER SWEEP BELOW PRODUCES THEM); CUSRST01 SCANS
+      * IT SEQUENTIALLY TO FIND A GIVEN CUST-ID.
+           SELECT ARCHIVE-FILE
+               ASSIGN TO CUSTARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTARCH-STATUS.
+
+           SELECT ARCHIVE-REPORT
+               ASSIGN TO ARCRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD REPLACING
+           ==CUSTOMER-RECORD== BY ==ARCHIVE-RECORD==.
+
+       FD  ARCHIVE-REPORT
+           RECORDING MODE IS F.
+       01  ARCHIVE-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CUSTARCH-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-ARCRPT-STATUS            PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      * RETENTION POLICY - DAYS SINCE LAST LOGIN BEFORE AN ACTIVE      *
+      * ACCOUNT IS ARCHIVED AS DORMANT.                                *
+      ******************************************************************
+       77  WS-DORMANT-RETENTION-DAYS   PIC 9(06) VALUE 365.
+       77  WS-ARCHIVED-EMAIL           PIC X(50) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTMSTR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTMSTR-EOF     VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-MST-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-ARCHIVED-CNT         PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-DATE-WORK-AREA.
+           05  WS-TODAY-YYYYMMDD       PIC 9(08).
+           05  WS-TODAY-TIMESTAMP      PIC X(26).
+           05  WS-LOGIN-YYYYMMDD       PIC 9(08).
+           05  WS-TODAY-INTEGER        PIC S9(09) COMP.
+           05  WS-LOGIN-INTEGER        PIC S9(09) COMP.
+           05  WS-DORMANT-DAYS         PIC S9(09) COMP.
+           05  WS-GDG-GENERATION       PIC X(08).
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSARC01 - DORMANT ACCOUNT ARC'.
+           05  FILLER                  PIC X(10) VALUE 'HIVAL     '.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RH-DATE              PIC 9(08).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-LAST-LOGIN        PIC X(26).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DL-ACTION            PIC X(30).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-CUSTOMERS
+                   THRU 2000-PROCESS-CUSTOMERS-EXIT
+                   UNTIL WS-CUSTMSTR-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES                                   *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+               TO WS-TODAY-INTEGER.
+           MOVE WS-TODAY-YYYYMMDD TO WS-RH-DATE.
+           STRING WS-TODAY-YYYYMMDD(1:4) '-' WS-TODAY-YYYYMMDD(5:2) '-'
+                  WS-TODAY-YYYYMMDD(7:2) '-00.00.00.000000'
+                  DELIMITED BY SIZE INTO WS-TODAY-TIMESTAMP.
+           MOVE WS-TODAY-YYYYMMDD TO WS-GDG-GENERATION.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSARC01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARCHIVE-FILE.
+           IF WS-CUSTARCH-STATUS NOT = '00'
+               DISPLAY 'CUSARC01 - CUSTARCH OPEN FAILED STATUS='
+                   WS-CUSTARCH-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT ARCHIVE-REPORT.
+           IF WS-ARCRPT-STATUS NOT = '00'
+               DISPLAY 'CUSARC01 - ARCRPT OPEN FAILED STATUS='
+                   WS-ARCRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           WRITE ARCHIVE-REPORT-LINE FROM WS-REPORT-HEADING-1.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CUSTOMERS - ARCHIVE ANY DORMANT ACTIVE ACCOUNT    *
+      ******************************************************************
+       2000-PROCESS-CUSTOMERS.
+           IF CUST-ACTIVE OF CUSTOMER-RECORD
+               STRING CUST-LAST-LOGIN OF CUSTOMER-RECORD(1:4)
+                      CUST-LAST-LOGIN OF CUSTOMER-RECORD(6:2)
+                      CUST-LAST-LOGIN OF CUSTOMER-RECORD(9:2)
+                      DELIMITED BY SIZE INTO WS-LOGIN-YYYYMMDD
+               MOVE FUNCTION INTEGER-OF-DATE(WS-LOGIN-YYYYMMDD)
+                   TO WS-LOGIN-INTEGER
+               COMPUTE WS-DORMANT-DAYS =
+                   WS-TODAY-INTEGER - WS-LOGIN-INTEGER
+
+               IF WS-DORMANT-DAYS > WS-DORMANT-RETENTION-DAYS
+                   PERFORM 2200-ARCHIVE-CUSTOMER
+                       THRU 2200-ARCHIVE-CUSTOMER-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT.
+
+       2000-PROCESS-CUSTOMERS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTMSTR-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-CUSTOMER-EXIT
+           END-READ.
+
+           ADD 1 TO WS-MST-READ-CNT.
+
+       2100-READ-NEXT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-ARCHIVE-CUSTOMER - COPY THE FULL RECORD TO THE GDG        *
+      * ARCHIVE, THEN OVERWRITE THE MASTER ROW WITH A TOMBSTONE.       *
+      * CUST-EMAIL IS PRESERVED ON THE TOMBSTONE SO CUSEML01 CAN STILL *
+      * RESOLVE A RETURNING CUSTOMER'S ARCHIVED ACCOUNT BY EMAIL.      *
+      ******************************************************************
+       2200-ARCHIVE-CUSTOMER.
+           MOVE CUSTOMER-RECORD TO ARCHIVE-RECORD.
+           WRITE ARCHIVE-RECORD.
+
+           MOVE CUST-LAST-LOGIN OF CUSTOMER-RECORD TO WS-DL-LAST-LOGIN.
+           MOVE CUST-ID OF CUSTOMER-RECORD TO WS-DL-CUST-ID.
+           MOVE 'ARCHIVED - DORMANT' TO WS-DL-ACTION.
+           WRITE ARCHIVE-REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE CUST-EMAIL OF CUSTOMER-RECORD TO WS-ARCHIVED-EMAIL.
+           INITIALIZE CUST-DATA OF CUSTOMER-RECORD.
+           MOVE WS-ARCHIVED-EMAIL TO CUST-EMAIL OF CUSTOMER-RECORD.
+           MOVE 'D' TO CUST-STATUS OF CUSTOMER-RECORD.
+           MOVE WS-TODAY-TIMESTAMP
+               TO CUST-ARCHIVE-DATE OF CUSTOMER-RECORD.
+           MOVE WS-GDG-GENERATION
+               TO CUST-ARCHIVE-GENERATION OF CUSTOMER-RECORD.
+           REWRITE CUSTOMER-RECORD.
+
+           ADD 1 TO WS-ARCHIVED-CNT.
+
+       2200-ARCHIVE-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, REPORT COUNTS                    *
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CUSARC01 - CUSTOMERS READ    ' WS-MST-READ-CNT.
+           DISPLAY 'CUSARC01 - CUSTOMERS ARCHIVED ' WS-ARCHIVED-CNT.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 ARCHIVE-FILE
+                 ARCHIVE-REPORT.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
