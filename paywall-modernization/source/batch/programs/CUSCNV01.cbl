@@ -0,0 +1,265 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSCNV01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - CUSTOMER MASTER LOAD WITH   *
+      *                  COMMIT-INTERVAL CHECKPOINT/RESTART           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSCNV01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   LOADS THE CUSTOMER MASTER FROM THE UPSTREAM CONVERSION       *
+      *   EXTRACT.  THE INPUT IS ASCENDING BY CUST-ID.  EVERY          *
+      *   WS-COMMIT-INTERVAL RECORDS THE PROGRAM CHECKPOINTS BY        *
+      *   REWRITING THE RESTART-CONTROL-RECORD WITH THE LAST KEY       *
+      *   SUCCESSFULLY LOADED.  IF THE JOB ABENDS AND IS RESTARTED,    *
+      *   IT SKIPS FORWARD PAST EVERY INPUT KEY UP TO AND INCLUDING    *
+      *   THE LAST CHECKPOINTED KEY INSTEAD OF RELOADING FROM THE      *
+      *   BEGINNING OF THE EXTRACT.                                   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSION-INPUT-FILE
+               ASSIGN TO CONVIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONVIN-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT RESTART-CONTROL-FILE
+               ASSIGN TO RESTCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-JOB-NAME
+               FILE STATUS IS WS-RESTCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * CONVERSION-INPUT-FILE CARRIES THE SAME LAYOUT AS THE MASTER -
+      * IT IS THE UPSTREAM EXTRACT USED TO (RE)LOAD IT.
+       FD  CONVERSION-INPUT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD
+           REPLACING ==CUSTOMER-RECORD== BY ==CONVERSION-RECORD==.
+
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+       FD  RESTART-CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY RESTART-CONTROL-RECORD.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CONVIN-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-RESTCTL-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-CONSTANTS.
+           05  WS-JOB-NAME             PIC X(08) VALUE 'CUSCNV01'.
+           05  WS-COMMIT-INTERVAL      PIC 9(09) COMP VALUE 1000.
+
+       01  WS-SWITCHES.
+           05  WS-CONVIN-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CONVIN-EOF       VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+           05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+               88  WS-RESTART-IN-PROGRESS VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LOADED-CNT           PIC 9(09) COMP VALUE ZERO.
+           05  WS-SKIPPED-CNT          PIC 9(09) COMP VALUE ZERO.
+           05  WS-RECS-SINCE-CHECKPT   PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-TODAY-YYYYMMDD       PIC 9(08).
+           05  WS-CURRENT-TIME         PIC 9(08).
+           05  WS-TIMESTAMP-OUT        PIC X(26).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-PROCESS-CONVERSION-RECORD
+                   THRU 2000-PROCESS-CONVERSION-RECORD-EXIT
+                   UNTIL WS-CONVIN-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, ESTABLISH RESTART POSITION       *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-TODAY-YYYYMMDD(1:4) '-' WS-TODAY-YYYYMMDD(5:2) '-'
+                  WS-TODAY-YYYYMMDD(7:2) '-' WS-CURRENT-TIME(1:2) '.'
+                  WS-CURRENT-TIME(3:2) '.' WS-CURRENT-TIME(5:2)
+                  '.000000'
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP-OUT.
+
+           OPEN INPUT CONVERSION-INPUT-FILE.
+           IF WS-CONVIN-STATUS NOT = '00'
+               DISPLAY 'CUSCNV01 - CONVIN OPEN FAILED STATUS='
+                   WS-CONVIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSCNV01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF WS-RESTCTL-STATUS NOT = '00'
+               DISPLAY 'CUSCNV01 - RESTCTL OPEN FAILED STATUS='
+                   WS-RESTCTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           MOVE WS-JOB-NAME TO RESTART-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE WS-JOB-NAME TO RESTART-JOB-NAME
+                   MOVE ZERO TO RESTART-LAST-KEY
+                   MOVE ZERO TO RESTART-CHECKPOINT-COUNT
+                   MOVE WS-TIMESTAMP-OUT TO RESTART-TIMESTAMP
+                   WRITE RESTART-CONTROL-RECORD
+           END-READ.
+
+           IF RESTART-LAST-KEY NOT = ZERO
+               SET WS-RESTART-IN-PROGRESS TO TRUE
+               DISPLAY 'CUSCNV01 - RESTARTING AFTER KEY '
+                   RESTART-LAST-KEY
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-CONVERSION-RECORD
+               THRU 2100-READ-NEXT-CONVERSION-RECORD-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CONVERSION-RECORD - LOAD OR SKIP ONE RECORD       *
+      ******************************************************************
+       2000-PROCESS-CONVERSION-RECORD.
+           IF WS-RESTART-IN-PROGRESS
+               IF CUST-ID OF CONVERSION-RECORD
+                       NOT > RESTART-LAST-KEY
+                   ADD 1 TO WS-SKIPPED-CNT
+                   GO TO 2000-PROCESS-CONVERSION-RECORD-NEXT
+               ELSE
+                   MOVE 'N' TO WS-RESTART-SW
+           END-IF.
+
+           MOVE CONVERSION-RECORD TO CUSTOMER-RECORD.
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY 'CUSCNV01 - REWRITE FAILED FOR '
+                               CUST-ID OF CUSTOMER-RECORD
+                           GO TO 2000-PROCESS-CONVERSION-RECORD-NEXT
+                   END-REWRITE
+           END-WRITE.
+
+           ADD 1 TO WS-LOADED-CNT.
+           ADD 1 TO WS-RECS-SINCE-CHECKPT.
+
+           IF WS-RECS-SINCE-CHECKPT >= WS-COMMIT-INTERVAL
+               PERFORM 3000-CHECKPOINT
+                   THRU 3000-CHECKPOINT-EXIT
+           END-IF.
+
+       2000-PROCESS-CONVERSION-RECORD-NEXT.
+           PERFORM 2100-READ-NEXT-CONVERSION-RECORD
+               THRU 2100-READ-NEXT-CONVERSION-RECORD-EXIT.
+
+       2000-PROCESS-CONVERSION-RECORD-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-CONVERSION-RECORD.
+           READ CONVERSION-INPUT-FILE
+               AT END
+                   SET WS-CONVIN-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-CONVERSION-RECORD-EXIT
+           END-READ.
+
+       2100-READ-NEXT-CONVERSION-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CHECKPOINT - RECORD THE LAST KEY LOADED SO A RESTART      *
+      * DOES NOT REPROCESS WORK ALREADY COMMITTED TO THE MASTER.       *
+      ******************************************************************
+       3000-CHECKPOINT.
+           MOVE CUST-ID OF CUSTOMER-RECORD TO RESTART-LAST-KEY.
+           ADD 1 TO RESTART-CHECKPOINT-COUNT.
+           MOVE WS-TIMESTAMP-OUT TO RESTART-TIMESTAMP.
+           REWRITE RESTART-CONTROL-RECORD.
+           MOVE ZERO TO WS-RECS-SINCE-CHECKPT.
+
+       3000-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - FINAL CHECKPOINT, CLOSE FILES, REPORT COUNTS  *
+      ******************************************************************
+       9000-TERMINATE.
+           IF WS-LOADED-CNT > ZERO
+               PERFORM 3000-CHECKPOINT
+                   THRU 3000-CHECKPOINT-EXIT
+           END-IF.
+
+           DISPLAY 'CUSCNV01 - RECORDS LOADED    ' WS-LOADED-CNT.
+           DISPLAY 'CUSCNV01 - RECORDS SKIPPED   ' WS-SKIPPED-CNT.
+
+           CLOSE CONVERSION-INPUT-FILE
+                 CUSTOMER-MASTER-FILE
+                 RESTART-CONTROL-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
