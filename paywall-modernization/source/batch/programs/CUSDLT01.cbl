@@ -0,0 +1,353 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSDLT01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - DAILY CUSTOMER STATUS       *
+      *                  DELTA EXTRACT FOR THE CRM/MARKETING FEED      *
+      * 2026-08-09  DO   ALSO FLAG CHANGES TO CUST-EMAIL-VERIFIED AND  *
+      *                  CONTACT FIELDS (NAME/PHONE/ADDRESS), NOT JUST *
+      *                  CUST-STATUS                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSDLT01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   MATCH-MERGES TODAY'S CUSTOMER MASTER EXTRACT AGAINST         *
+      *   YESTERDAY'S SNAPSHOT, BOTH SORTED ASCENDING BY CUST-ID, AND  *
+      *   WRITES ONE CUSTOMER-DELTA-RECORD FOR EVERY CUST-ID THAT IS   *
+      *   NEW, HAS DROPPED OUT OF THE MASTER SINCE YESTERDAY, OR HAS   *
+      *   A CHANGED CUST-STATUS, CUST-EMAIL-VERIFIED, OR CONTACT FIELD *
+      *   (NAME, PHONE, OR ADDRESS).  ALSO COPIES TODAY'S EXTRACT      *
+      *   FORWARD AS TOMORROW'S "YESTERDAY" SNAPSHOT.                  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-EXTRACT-FILE
+               ASSIGN TO TODAYEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TODAYEXT-STATUS.
+
+           SELECT YESTERDAY-SNAPSHOT-FILE
+               ASSIGN TO YESTSNAP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YESTSNAP-STATUS.
+
+           SELECT DELTA-EXTRACT-FILE
+               ASSIGN TO DELTAOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DELTAOUT-STATUS.
+
+           SELECT NEW-SNAPSHOT-FILE
+               ASSIGN TO NEWSNAP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEWSNAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * TODAY-EXTRACT-FILE AND YESTERDAY-SNAPSHOT-FILE ARE BOTH
+      * SEQUENTIAL, ASCENDING-BY-CUST-ID EXTRACTS OF THE CUSTOMER
+      * MASTER LAYOUT, PRODUCED THE PRIOR NIGHT AND TODAY RESPECTIVELY.
+       FD  TODAY-EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD
+           REPLACING ==CUSTOMER-RECORD== BY ==TODAY-RECORD==.
+
+       FD  YESTERDAY-SNAPSHOT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD
+           REPLACING ==CUSTOMER-RECORD== BY ==YESTERDAY-RECORD==.
+
+       FD  DELTA-EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-DELTA-RECORD.
+
+      * NEW-SNAPSHOT-FILE BECOMES TOMORROW'S YESTERDAY-SNAPSHOT-FILE.
+       FD  NEW-SNAPSHOT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD
+           REPLACING ==CUSTOMER-RECORD== BY ==NEW-SNAPSHOT-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TODAYEXT-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-YESTSNAP-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-DELTAOUT-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-NEWSNAP-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-TODAYEXT-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-TODAYEXT-EOF     VALUE 'Y'.
+           05  WS-YESTSNAP-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-YESTSNAP-EOF     VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-NEW-CNT              PIC 9(09) COMP VALUE ZERO.
+           05  WS-CHANGED-CNT          PIC 9(09) COMP VALUE ZERO.
+           05  WS-REMOVED-CNT          PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-TODAY-YYYYMMDD           PIC 9(08).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               PERFORM 2000-MATCH-MERGE
+                   THRU 2000-MATCH-MERGE-EXIT
+                   UNTIL WS-TODAYEXT-EOF AND WS-YESTSNAP-EOF
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, PRIME BOTH INPUT STREAMS         *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+
+           OPEN INPUT TODAY-EXTRACT-FILE.
+           IF WS-TODAYEXT-STATUS NOT = '00'
+               DISPLAY 'CUSDLT01 - TODAYEXT OPEN FAILED STATUS='
+                   WS-TODAYEXT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT YESTERDAY-SNAPSHOT-FILE.
+           IF WS-YESTSNAP-STATUS NOT = '00'
+               DISPLAY 'CUSDLT01 - YESTSNAP OPEN FAILED STATUS='
+                   WS-YESTSNAP-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT DELTA-EXTRACT-FILE.
+           IF WS-DELTAOUT-STATUS NOT = '00'
+               DISPLAY 'CUSDLT01 - DELTAOUT OPEN FAILED STATUS='
+                   WS-DELTAOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT NEW-SNAPSHOT-FILE.
+           IF WS-NEWSNAP-STATUS NOT = '00'
+               DISPLAY 'CUSDLT01 - NEWSNAP OPEN FAILED STATUS='
+                   WS-NEWSNAP-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-TODAY
+               THRU 2100-READ-NEXT-TODAY-EXIT.
+
+           PERFORM 2200-READ-NEXT-YESTERDAY
+               THRU 2200-READ-NEXT-YESTERDAY-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-MATCH-MERGE - COMPARE THE CURRENT RECORD ON EACH STREAM   *
+      ******************************************************************
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-TODAYEXT-EOF
+                   PERFORM 3300-WRITE-REMOVED-DELTA
+                       THRU 3300-WRITE-REMOVED-DELTA-EXIT
+                   PERFORM 2200-READ-NEXT-YESTERDAY
+                       THRU 2200-READ-NEXT-YESTERDAY-EXIT
+
+               WHEN WS-YESTSNAP-EOF
+                   PERFORM 3100-WRITE-NEW-DELTA
+                       THRU 3100-WRITE-NEW-DELTA-EXIT
+                   PERFORM 2100-READ-NEXT-TODAY
+                       THRU 2100-READ-NEXT-TODAY-EXIT
+
+               WHEN CUST-ID OF TODAY-RECORD <
+                       CUST-ID OF YESTERDAY-RECORD
+                   PERFORM 3100-WRITE-NEW-DELTA
+                       THRU 3100-WRITE-NEW-DELTA-EXIT
+                   PERFORM 2100-READ-NEXT-TODAY
+                       THRU 2100-READ-NEXT-TODAY-EXIT
+
+               WHEN CUST-ID OF TODAY-RECORD >
+                       CUST-ID OF YESTERDAY-RECORD
+                   PERFORM 3300-WRITE-REMOVED-DELTA
+                       THRU 3300-WRITE-REMOVED-DELTA-EXIT
+                   PERFORM 2200-READ-NEXT-YESTERDAY
+                       THRU 2200-READ-NEXT-YESTERDAY-EXIT
+
+               WHEN OTHER
+                   IF CUST-STATUS OF TODAY-RECORD NOT =
+                           CUST-STATUS OF YESTERDAY-RECORD
+                       OR CUST-EMAIL-VERIFIED OF TODAY-RECORD NOT =
+                           CUST-EMAIL-VERIFIED OF YESTERDAY-RECORD
+                       OR CUST-NAME OF TODAY-RECORD NOT =
+                           CUST-NAME OF YESTERDAY-RECORD
+                       OR CUST-PHONE OF TODAY-RECORD NOT =
+                           CUST-PHONE OF YESTERDAY-RECORD
+                       OR CUST-ADDRESS OF TODAY-RECORD NOT =
+                           CUST-ADDRESS OF YESTERDAY-RECORD
+                       PERFORM 3200-WRITE-CHANGED-DELTA
+                           THRU 3200-WRITE-CHANGED-DELTA-EXIT
+                   END-IF
+                   PERFORM 2100-READ-NEXT-TODAY
+                       THRU 2100-READ-NEXT-TODAY-EXIT
+                   PERFORM 2200-READ-NEXT-YESTERDAY
+                       THRU 2200-READ-NEXT-YESTERDAY-EXIT
+           END-EVALUATE.
+
+       2000-MATCH-MERGE-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-TODAY.
+           IF WS-TODAYEXT-EOF
+               GO TO 2100-READ-NEXT-TODAY-EXIT
+           END-IF.
+
+           READ TODAY-EXTRACT-FILE
+               AT END
+                   SET WS-TODAYEXT-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-TODAY-EXIT
+           END-READ.
+
+           MOVE TODAY-RECORD TO NEW-SNAPSHOT-RECORD.
+           WRITE NEW-SNAPSHOT-RECORD.
+
+       2100-READ-NEXT-TODAY-EXIT.
+           EXIT.
+
+       2200-READ-NEXT-YESTERDAY.
+           IF WS-YESTSNAP-EOF
+               GO TO 2200-READ-NEXT-YESTERDAY-EXIT
+           END-IF.
+
+           READ YESTERDAY-SNAPSHOT-FILE
+               AT END
+                   SET WS-YESTSNAP-EOF TO TRUE
+                   GO TO 2200-READ-NEXT-YESTERDAY-EXIT
+           END-READ.
+
+       2200-READ-NEXT-YESTERDAY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-WRITE-NEW-DELTA - CUST-ID PRESENT TODAY, NOT YESTERDAY    *
+      ******************************************************************
+       3100-WRITE-NEW-DELTA.
+           INITIALIZE CUSTOMER-DELTA-RECORD.
+           MOVE CUST-ID OF TODAY-RECORD TO DELTA-CUST-ID.
+           MOVE CUST-EMAIL OF TODAY-RECORD TO DELTA-EMAIL.
+           SET DELTA-IS-NEW TO TRUE.
+           MOVE SPACE TO DELTA-OLD-STATUS.
+           MOVE CUST-STATUS OF TODAY-RECORD TO DELTA-NEW-STATUS.
+           MOVE SPACE TO DELTA-OLD-EMAIL-VERIFIED.
+           MOVE CUST-EMAIL-VERIFIED OF TODAY-RECORD
+               TO DELTA-NEW-EMAIL-VERIFIED.
+           SET DELTA-CONTACT-IS-CHANGED TO TRUE.
+           MOVE WS-TODAY-YYYYMMDD TO DELTA-EXTRACT-DATE.
+           WRITE CUSTOMER-DELTA-RECORD.
+           ADD 1 TO WS-NEW-CNT.
+
+       3100-WRITE-NEW-DELTA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3200-WRITE-CHANGED-DELTA - CUST-ID ON BOTH, STATUS,            *
+      * EMAIL-VERIFIED, OR A CONTACT FIELD DIFFERS                     *
+      ******************************************************************
+       3200-WRITE-CHANGED-DELTA.
+           INITIALIZE CUSTOMER-DELTA-RECORD.
+           MOVE CUST-ID OF TODAY-RECORD TO DELTA-CUST-ID.
+           MOVE CUST-EMAIL OF TODAY-RECORD TO DELTA-EMAIL.
+           SET DELTA-IS-CHANGED TO TRUE.
+           MOVE CUST-STATUS OF YESTERDAY-RECORD TO DELTA-OLD-STATUS.
+           MOVE CUST-STATUS OF TODAY-RECORD TO DELTA-NEW-STATUS.
+           MOVE CUST-EMAIL-VERIFIED OF YESTERDAY-RECORD
+               TO DELTA-OLD-EMAIL-VERIFIED.
+           MOVE CUST-EMAIL-VERIFIED OF TODAY-RECORD
+               TO DELTA-NEW-EMAIL-VERIFIED.
+           IF CUST-NAME OF TODAY-RECORD NOT = CUST-NAME OF
+                   YESTERDAY-RECORD
+               OR CUST-PHONE OF TODAY-RECORD NOT = CUST-PHONE OF
+                   YESTERDAY-RECORD
+               OR CUST-ADDRESS OF TODAY-RECORD NOT = CUST-ADDRESS OF
+                   YESTERDAY-RECORD
+               SET DELTA-CONTACT-IS-CHANGED TO TRUE
+           ELSE
+               SET DELTA-CONTACT-NOT-CHANGED TO TRUE
+           END-IF.
+           MOVE WS-TODAY-YYYYMMDD TO DELTA-EXTRACT-DATE.
+           WRITE CUSTOMER-DELTA-RECORD.
+           ADD 1 TO WS-CHANGED-CNT.
+
+       3200-WRITE-CHANGED-DELTA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-WRITE-REMOVED-DELTA - CUST-ID PRESENT YESTERDAY, NOT      *
+      * TODAY.                                                         *
+      ******************************************************************
+       3300-WRITE-REMOVED-DELTA.
+           INITIALIZE CUSTOMER-DELTA-RECORD.
+           MOVE CUST-ID OF YESTERDAY-RECORD TO DELTA-CUST-ID.
+           MOVE CUST-EMAIL OF YESTERDAY-RECORD TO DELTA-EMAIL.
+           SET DELTA-IS-REMOVED TO TRUE.
+           MOVE CUST-STATUS OF YESTERDAY-RECORD TO DELTA-OLD-STATUS.
+           MOVE SPACE TO DELTA-NEW-STATUS.
+           MOVE CUST-EMAIL-VERIFIED OF YESTERDAY-RECORD
+               TO DELTA-OLD-EMAIL-VERIFIED.
+           MOVE SPACE TO DELTA-NEW-EMAIL-VERIFIED.
+           SET DELTA-CONTACT-IS-CHANGED TO TRUE.
+           MOVE WS-TODAY-YYYYMMDD TO DELTA-EXTRACT-DATE.
+           WRITE CUSTOMER-DELTA-RECORD.
+           ADD 1 TO WS-REMOVED-CNT.
+
+       3300-WRITE-REMOVED-DELTA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES, REPORT COUNTS                    *
+      ******************************************************************
+       9000-TERMINATE.
+           DISPLAY 'CUSDLT01 - NEW CUSTOMERS     ' WS-NEW-CNT.
+           DISPLAY 'CUSDLT01 - STATUS CHANGES    ' WS-CHANGED-CNT.
+           DISPLAY 'CUSDLT01 - REMOVED CUSTOMERS ' WS-REMOVED-CNT.
+
+           CLOSE TODAY-EXTRACT-FILE
+                 YESTERDAY-SNAPSHOT-FILE
+                 DELTA-EXTRACT-FILE
+                 NEW-SNAPSHOT-FILE.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
