@@ -0,0 +1,290 @@
+      ******************************************************************
+      * PROGRAM-ID.  CUSPWA01                                          *
+      * AUTHOR.      D. OKAFOR - CUSTOMER MASTER APPLICATIONS TEAM     *
+      * INSTALLATION. PAYWALL MODERNIZATION                            *
+      * DATE-WRITTEN. 2026-08-09                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * ---------------------------------------------------------------*
+      * 2026-08-09  DO   INITIAL VERSION - PASSWORD AGE REPORT AND     *
+      *                  FORCED RESET FLAGGING                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSPWA01.
+       AUTHOR.        D. OKAFOR.
+       INSTALLATION.  PAYWALL MODERNIZATION.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * PURPOSE.                                                       *
+      *   LISTS EVERY CUSTOMER WHOSE PASSWORD IS OLDER THAN THE        *
+      *   ROTATION POLICY, SORTED BY CUST-LAST-LOGIN (MOST RECENTLY    *
+      *   ACTIVE FIRST) SO SUPPORT CAN PRIORITIZE ACTIVE ACCOUNTS.     *
+      *   WHEN RUN WITH PARM 'F' THE FORCED-RESET INDICATOR IS ALSO    *
+      *   SET ON THE CUSTOMER MASTER FOR EVERY CUSTOMER LISTED, FOR    *
+      *   THE LOGIN PATH TO CHECK.                                     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMSTR-STATUS.
+
+           SELECT PASSWORD-AGE-SORT-FILE
+               ASSIGN TO SYSSORT01
+               FILE STATUS IS WS-SORTWK-STATUS.
+
+           SELECT PASSWORD-AGE-REPORT
+               ASSIGN TO PWARPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PWARPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       COPY CUSTOMER-RECORD.
+
+       SD  PASSWORD-AGE-SORT-FILE.
+       01  SORT-RECORD.
+           05  SORT-CUST-LAST-LOGIN    PIC X(26).
+           05  SORT-CUST-ID            PIC 9(10).
+           05  SORT-CUST-EMAIL         PIC X(50).
+           05  SORT-PWD-AGE-DAYS       PIC 9(06).
+
+       FD  PASSWORD-AGE-REPORT
+           RECORDING MODE IS F.
+       01  PASSWORD-AGE-REPORT-LINE    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMSTR-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-SORTWK-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-PWARPT-STATUS            PIC X(02) VALUE SPACES.
+
+      ******************************************************************
+      * ROTATION POLICY - MAXIMUM PASSWORD AGE IN DAYS BEFORE A        *
+      * CUSTOMER IS LISTED.                                            *
+      ******************************************************************
+       77  WS-PASSWORD-ROTATION-DAYS   PIC 9(06) VALUE 90.
+
+       01  WS-SWITCHES.
+           05  WS-CUSTMSTR-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CUSTMSTR-EOF     VALUE 'Y'.
+           05  WS-SORT-RETURN-EOF-SW   PIC X(01) VALUE 'N'.
+               88  WS-SORT-RETURN-EOF  VALUE 'Y'.
+           05  WS-INIT-FAILED-SW       PIC X(01) VALUE 'N'.
+               88  WS-INIT-FAILED      VALUE 'Y'.
+           05  WS-FORCE-RESET-MODE-SW  PIC X(01) VALUE 'N'.
+               88  WS-FORCE-RESET-MODE VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-MST-READ-CNT         PIC 9(09) COMP VALUE ZERO.
+           05  WS-LISTED-CNT           PIC 9(09) COMP VALUE ZERO.
+           05  WS-FLAGGED-CNT          PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-DATE-WORK-AREA.
+           05  WS-TODAY-YYYYMMDD       PIC 9(08).
+           05  WS-PWD-CHANGED-YYYYMMDD PIC 9(08).
+           05  WS-TODAY-INTEGER        PIC S9(09) COMP.
+           05  WS-PWD-CHANGED-INTEGER  PIC S9(09) COMP.
+           05  WS-PWD-AGE-DAYS         PIC S9(09) COMP.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSPWA01 - PASSWORD AGE REPOR'.
+           05  FILLER                  PIC X(10) VALUE 'T         '.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RH-DATE              PIC 9(08).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUST-ID           PIC 9(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-EMAIL             PIC X(50).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-LAST-LOGIN        PIC X(26).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DL-AGE-DAYS          PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               'CUSTOMERS LISTED .............'.
+           05  WS-SL-LISTED-CNT        PIC ZZZ,ZZZ,ZZ9.
+
+      ******************************************************************
+      * LINKAGE SECTION - ONE CHARACTER 'F' FORCED-RESET PARM PASSED   *
+      * FROM THE EXEC PGM=CUSPWA01,PARM='F' STATEMENT IN THE JCL.      *
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN             PIC S9(4) COMP.
+           05  LK-PARM-DATA            PIC X(01).
+
+      ******************************************************************
+      * PROCEDURE DIVISION.                                            *
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           IF NOT WS-INIT-FAILED
+               SORT PASSWORD-AGE-SORT-FILE
+                   ON DESCENDING KEY SORT-CUST-LAST-LOGIN
+                   INPUT PROCEDURE  2000-BUILD-SORT-RECORDS
+                       THRU 2000-BUILD-SORT-RECORDS-EXIT
+                   OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+                       THRU 3000-PRODUCE-REPORT-EXIT
+           END-IF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, DETERMINE RUN MODE               *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-YYYYMMDD TO WS-RH-DATE.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+               TO WS-TODAY-INTEGER.
+
+           IF LK-PARM-LEN > 0
+               AND (LK-PARM-DATA = 'F' OR LK-PARM-DATA = 'f')
+               SET WS-FORCE-RESET-MODE TO TRUE
+           END-IF.
+
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CUSTMSTR-STATUS NOT = '00'
+               DISPLAY 'CUSPWA01 - CUSTMSTR OPEN FAILED STATUS='
+                   WS-CUSTMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT PASSWORD-AGE-REPORT.
+           IF WS-PWARPT-STATUS NOT = '00'
+               DISPLAY 'CUSPWA01 - PWARPT OPEN FAILED STATUS='
+                   WS-PWARPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-INIT-FAILED TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           WRITE PASSWORD-AGE-REPORT-LINE FROM WS-REPORT-HEADING-1.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-BUILD-SORT-RECORDS - READ THE MASTER, RELEASE A SORT      *
+      * RECORD FOR EVERY CUSTOMER WHOSE PASSWORD IS PAST POLICY.       *
+      ******************************************************************
+       2000-BUILD-SORT-RECORDS.
+           PERFORM 2100-READ-NEXT-CUSTOMER
+               THRU 2100-READ-NEXT-CUSTOMER-EXIT
+               UNTIL WS-CUSTMSTR-EOF.
+
+       2000-BUILD-SORT-RECORDS-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUSTMSTR-EOF TO TRUE
+                   GO TO 2100-READ-NEXT-CUSTOMER-EXIT
+           END-READ.
+
+           ADD 1 TO WS-MST-READ-CNT.
+
+           STRING CUST-PASSWORD-CHANGED-DATE(1:4)
+                  CUST-PASSWORD-CHANGED-DATE(6:2)
+                  CUST-PASSWORD-CHANGED-DATE(9:2)
+                  DELIMITED BY SIZE INTO WS-PWD-CHANGED-YYYYMMDD.
+
+           MOVE FUNCTION INTEGER-OF-DATE(WS-PWD-CHANGED-YYYYMMDD)
+               TO WS-PWD-CHANGED-INTEGER.
+
+           COMPUTE WS-PWD-AGE-DAYS =
+               WS-TODAY-INTEGER - WS-PWD-CHANGED-INTEGER.
+
+           IF WS-PWD-AGE-DAYS > WS-PASSWORD-ROTATION-DAYS
+               MOVE CUST-LAST-LOGIN  TO SORT-CUST-LAST-LOGIN
+               MOVE CUST-ID          TO SORT-CUST-ID
+               MOVE CUST-EMAIL       TO SORT-CUST-EMAIL
+               MOVE WS-PWD-AGE-DAYS  TO SORT-PWD-AGE-DAYS
+               RELEASE SORT-RECORD
+           END-IF.
+
+       2100-READ-NEXT-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PRODUCE-REPORT - WRITE ONE DETAIL LINE PER SORTED RECORD  *
+      * AND, IN FORCE-RESET MODE, FLAG THE CUSTOMER MASTER.            *
+      ******************************************************************
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-NEXT-SORT-RECORD
+               THRU 3100-RETURN-NEXT-SORT-RECORD-EXIT
+               UNTIL WS-SORT-RETURN-EOF.
+
+       3000-PRODUCE-REPORT-EXIT.
+           EXIT.
+
+       3100-RETURN-NEXT-SORT-RECORD.
+           RETURN PASSWORD-AGE-SORT-FILE
+               AT END
+                   SET WS-SORT-RETURN-EOF TO TRUE
+                   GO TO 3100-RETURN-NEXT-SORT-RECORD-EXIT
+           END-RETURN.
+
+           MOVE SORT-CUST-ID       TO WS-DL-CUST-ID.
+           MOVE SORT-CUST-EMAIL    TO WS-DL-EMAIL.
+           MOVE SORT-CUST-LAST-LOGIN TO WS-DL-LAST-LOGIN.
+           MOVE SORT-PWD-AGE-DAYS  TO WS-DL-AGE-DAYS.
+           WRITE PASSWORD-AGE-REPORT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LISTED-CNT.
+
+           IF WS-FORCE-RESET-MODE
+               MOVE SORT-CUST-ID TO CUST-ID
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'CUSPWA01 - CUST-ID NOT FOUND ON FLAG '
+                           SORT-CUST-ID
+                       GO TO 3100-RETURN-NEXT-SORT-RECORD-EXIT
+               END-READ
+               SET CUST-FORCED-RESET-REQUIRED TO TRUE
+               REWRITE CUSTOMER-RECORD
+               ADD 1 TO WS-FLAGGED-CNT
+           END-IF.
+
+       3100-RETURN-NEXT-SORT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - WRITE SUMMARY, CLOSE FILES, SET RETURN CODE   *
+      ******************************************************************
+       9000-TERMINATE.
+           MOVE WS-LISTED-CNT TO WS-SL-LISTED-CNT.
+           WRITE PASSWORD-AGE-REPORT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CUSTOMER-MASTER-FILE
+                 PASSWORD-AGE-REPORT.
+
+           IF NOT WS-INIT-FAILED
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
