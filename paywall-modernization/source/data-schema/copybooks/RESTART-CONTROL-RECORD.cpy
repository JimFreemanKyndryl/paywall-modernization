@@ -0,0 +1,13 @@
+      ******************************************************************
+      * RESTART CONTROL RECORD LAYOUT                                  *
+      * ONE ROW PER RESTARTABLE JOB.  HOLDS THE KEY OF THE LAST        *
+      * CUSTOMER RECORD SUCCESSFULLY CHECKPOINTED SO A RERUN AFTER AN  *
+      * ABEND CAN SKIP EVERYTHING ALREADY LOADED INSTEAD OF STARTING   *
+      * THE CONVERSION OVER FROM THE BEGINNING.                        *
+      ******************************************************************
+       01  RESTART-CONTROL-RECORD.
+           05  RESTART-JOB-NAME         PIC X(08).
+           05  RESTART-LAST-KEY         PIC 9(10).
+           05  RESTART-CHECKPOINT-COUNT PIC 9(09) COMP.
+           05  RESTART-TIMESTAMP        PIC X(26).
+           05  FILLER                   PIC X(20).
