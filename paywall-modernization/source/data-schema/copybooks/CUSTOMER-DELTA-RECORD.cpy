@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CUSTOMER STATUS DELTA RECORD LAYOUT                            *
+      * EXTERNAL-FRIENDLY, FIXED-WIDTH LAYOUT FOR THE CRM/MARKETING    *
+      * FEED.  ONE ROW PER CUST-ID WHOSE STATUS CHANGED SINCE THE      *
+      * PRIOR DAY'S SNAPSHOT - NOT A FULL COPY OF THE CUSTOMER MASTER. *
+      ******************************************************************
+       01  CUSTOMER-DELTA-RECORD.
+           05  DELTA-CUST-ID            PIC 9(10).
+           05  DELTA-EMAIL              PIC X(50).
+           05  DELTA-CHANGE-TYPE        PIC X(08).
+               88  DELTA-IS-NEW         VALUE 'NEW'.
+               88  DELTA-IS-CHANGED     VALUE 'CHANGED'.
+               88  DELTA-IS-REMOVED     VALUE 'REMOVED'.
+           05  DELTA-OLD-STATUS         PIC X(01).
+           05  DELTA-NEW-STATUS         PIC X(01).
+           05  DELTA-EXTRACT-DATE       PIC X(08).
+           05  DELTA-OLD-EMAIL-VERIFIED PIC X(01).
+           05  DELTA-NEW-EMAIL-VERIFIED PIC X(01).
+           05  DELTA-CONTACT-CHANGED    PIC X(01).
+               88  DELTA-CONTACT-IS-CHANGED     VALUE 'Y'.
+               88  DELTA-CONTACT-NOT-CHANGED    VALUE 'N'.
+           05  FILLER                   PIC X(18).
