@@ -8,6 +8,10 @@
                10  CUST-EMAIL         PIC X(50).
                10  CUST-PASSWORD-HASH PIC X(64).
                10  CUST-SALT          PIC X(16).
+               10  CUST-PASSWORD-CHANGED-DATE PIC X(26).
+               10  CUST-FORCED-RESET-FLAG PIC X(01).
+                   88  CUST-FORCED-RESET-REQUIRED VALUE 'Y'.
+                   88  CUST-FORCED-RESET-NOT-REQUIRED VALUE 'N'.
                10  CUST-NAME.
                    15  CUST-FIRST-NAME PIC X(30).
                    15  CUST-LAST-NAME  PIC X(30).
@@ -24,7 +28,16 @@
                    88  CUST-ACTIVE    VALUE 'A'.
                    88  CUST-INACTIVE  VALUE 'I'.
                    88  CUST-SUSPENDED VALUE 'S'.
+                   88  CUST-ARCHIVED  VALUE 'D'.
+                   88  CUST-CLOSED    VALUE 'C'.
+                   88  CUST-PENDING-DELETION VALUE 'P'.
                10  CUST-EMAIL-VERIFIED PIC X(1).
+                   88  CUST-EMAIL-IS-VERIFIED  VALUE 'Y'.
+                   88  CUST-EMAIL-NOT-VERIFIED VALUE 'N'.
                10  CUST-CREATED-DATE  PIC X(26).
                10  CUST-LAST-LOGIN    PIC X(26).
                10  CUST-FAILED-LOGINS PIC S9(4) COMP.
+               10  CUST-VERIFICATION-SENT-DATE PIC X(26).
+               10  CUST-VERIFICATION-ATTEMPTS PIC S9(4) COMP.
+               10  CUST-ARCHIVE-DATE PIC X(26).
+               10  CUST-ARCHIVE-GENERATION PIC X(08).
