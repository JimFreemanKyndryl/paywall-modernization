@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CUSTOMER ENTITLEMENT RECORD LAYOUT                             *
+      * ONE ROW PER CUST-ID / PLAN.  DRIVES ACCESS TO PAID CONTENT.    *
+      ******************************************************************
+       01  CUSTOMER-ENTITLEMENT.
+           05  ENT-KEY.
+               10  ENT-CUST-ID          PIC 9(10).
+           05  ENT-DATA.
+               10  ENT-PLAN-CODE        PIC X(08).
+               10  ENT-TIER             PIC X(01).
+                   88  ENT-TIER-BASIC    VALUE 'B'.
+                   88  ENT-TIER-STANDARD VALUE 'S'.
+                   88  ENT-TIER-PREMIUM  VALUE 'P'.
+               10  ENT-START-DATE       PIC X(10).
+               10  ENT-RENEWAL-DATE     PIC X(10).
+               10  ENT-EXPIRATION-DATE  PIC X(10).
+               10  ENT-PAYMENT-STATUS   PIC X(01).
+                   88  ENT-PAYMENT-CURRENT   VALUE 'C'.
+                   88  ENT-PAYMENT-PASTDUE   VALUE 'D'.
+                   88  ENT-PAYMENT-CANCELLED VALUE 'X'.
+               10  FILLER               PIC X(15).
