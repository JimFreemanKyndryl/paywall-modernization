@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CUSTOMER AUDIT LOG RECORD LAYOUT                               *
+      * ONE ROW PER CUST-STATUS CHANGE.  APPEND ONLY - NEVER UPDATED   *
+      * OR DELETED, SO IT STANDS AS THE PERMANENT RECORD OF WHO        *
+      * CHANGED AN ACCOUNT'S STATUS, WHEN, AND WHY.                    *
+      ******************************************************************
+       01  CUSTOMER-AUDIT-LOG-RECORD.
+           05  AUDIT-CUST-ID            PIC 9(10).
+           05  AUDIT-TIMESTAMP          PIC X(26).
+           05  AUDIT-OLD-STATUS         PIC X(01).
+           05  AUDIT-NEW-STATUS         PIC X(01).
+           05  AUDIT-REASON-CODE        PIC X(04).
+           05  AUDIT-REQUESTED-BY       PIC X(08).
+           05  FILLER                   PIC X(20).
