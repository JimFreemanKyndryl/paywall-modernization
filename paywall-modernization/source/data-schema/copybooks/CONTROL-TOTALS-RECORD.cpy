@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CUSTOMER MASTER CONTROL TOTALS RECORD LAYOUT                  *
+      * ONE ROW PER CUST-STATUS VALUE, WRITTEN BY THE CONTROL-TOTAL   *
+      * RECONCILIATION RUN AND READ BACK IN AS THE PRIOR RUN'S        *
+      * BASELINE ON THE NEXT RUN.                                     *
+      ******************************************************************
+       01  CONTROL-TOTALS-RECORD.
+           05  CTL-RUN-DATE             PIC 9(08).
+           05  CTL-STATUS-CODE          PIC X(01).
+           05  CTL-RECORD-COUNT         PIC 9(09) COMP.
+           05  CTL-HASH-TOTAL           PIC 9(15) COMP.
